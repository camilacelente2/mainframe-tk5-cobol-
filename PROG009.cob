@@ -0,0 +1,316 @@
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG009.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - BATCH DRIVER FOR PROG003. READS PAIRS OF
+000090*    VALUES FROM CALC-TRANS-IN AND WRITES THE ADICAO, SUBTRACAO,
+000100*    MULTIPLICACAO, DIVISAO AND MEDIA RESULTS FOR EACH PAIR TO
+000110*    A PRINTED REPORT, ONE DETAIL LINE PER INPUT PAIR.
+000120*----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*----------------------------------------------------------------
+000150* 2026-08-09  RM  ORIGINAL PROGRAM.
+000151* 2026-08-09  RM  ADD CHECKPOINT/RESTART SO A CANCELLED RUN CAN
+000152*                 RESUME WITHOUT REPROCESSING THE WHOLE FILE.
+000153* 2026-08-09  RM  PRINT END-OF-JOB CONTROL TOTALS SO OPERATIONS
+000154*                 CAN RECONCILE THE RUN AGAINST THE INPUT FILE.
+000155* 2026-08-09  RM  SET A NON-ZERO RETURN-CODE WHEN ANY DIVISAO/
+000156*                 ZERO EXCEPTION OCCURRED SO A CALLING JOB STEP
+000157*                 CAN TEST IT.
+000158* 2026-08-09  RM  CHECKPOINT THE RUNNING ADICAO TOTAL AND
+000159*                 DIVISAO/ZERO EXCEPTION COUNT ALONGSIDE THE
+000160*                 PAIR COUNT SO A RESTARTED RUN'S CONTROL TOTALS
+000161*                 STILL RECONCILE AGAINST THE WHOLE INPUT FILE.
+000162* 2026-08-09  RM  GUARD SUBTRACAO AGAINST OVERFLOW SO A NEGATIVE
+000163*                 RESULT IS FLAGGED INSTEAD OF STORED TRUNCATED
+000164*                 IN THE UNSIGNED WRK-SUB-RES.
+000166* 2026-08-09  RM  CHECKPOINT EVERY PAIR INSTEAD OF EVERY 100 -
+000167*                 THE INTERVAL LEFT A WINDOW WHERE A RESTART
+000168*                 REPLAYED ALREADY-PRINTED RECORDS AND DOUBLE-
+000169*                 COUNTED THEM INTO THE CONTROL TOTALS.
+000171* 2026-08-09  RM  WIDEN THE MEDIA COLUMN'S TRAILING SPACING SO
+000172*                 DETAIL-LINE'S FIELDS LINE UP UNDER
+000173*                 HEADING-LINE-2'S COLUMN HEADERS.
+000174*----------------------------------------------------------------
+000175 ENVIRONMENT                     DIVISION.
+000180 CONFIGURATION                   SECTION.
+000190 SOURCE-COMPUTER.                IBM-370.
+000200 OBJECT-COMPUTER.                IBM-370.
+000210 SPECIAL-NAMES.
+000220     DECIMAL-POINT IS COMMA.
+000230 INPUT-OUTPUT                    SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CALC-TRANS-IN        ASSIGN TO CALCTRIN
+000260                                 ORGANIZATION IS SEQUENTIAL
+000270                                 FILE STATUS IS WS-TRANS-STATUS.
+000280     SELECT CALC-RPT             ASSIGN TO CALCRPT
+000290                                 ORGANIZATION IS SEQUENTIAL
+000300                                 FILE STATUS IS WS-RPT-STATUS.
+000301     SELECT CALC-CKPT            ASSIGN TO CALCCKPT
+000302                                 ORGANIZATION IS INDEXED
+000303                                 ACCESS MODE IS DYNAMIC
+000304                                 RECORD KEY IS CKPT-KEY
+000305                                 FILE STATUS IS WS-CKPT-STATUS.
+000310 DATA                            DIVISION.
+000320 FILE                            SECTION.
+000330 FD  CALC-TRANS-IN
+000340     LABEL RECORDS ARE STANDARD.
+000350 01  CALC-TRANS-RECORD.
+000360     05  CT-V1                   PIC 9(02).
+000370     05  CT-V2                   PIC 9(02).
+000380 FD  CALC-RPT
+000390     LABEL RECORDS ARE STANDARD
+000400     RECORD CONTAINS 132 CHARACTERS.
+000410 01  RPT-LINE                    PIC X(132).
+000411 FD  CALC-CKPT
+000412     LABEL RECORDS ARE STANDARD.
+000413 01  CKPT-RECORD.
+000414     05  CKPT-KEY                PIC X(08).
+000415     05  CKPT-COUNT              PIC 9(06) COMP.
+000416     05  CKPT-ADD-TOTAL          PIC 9(08) COMP.
+000417     05  CKPT-DIV-EXC-COUNT      PIC 9(06) COMP.
+000420 WORKING-STORAGE                 SECTION.
+000430 01  HEADING-LINE-1.
+000440     05  FILLER                  PIC X(40)
+000450             VALUE 'RELATORIO DE CALCULOS - PROG003 BATCH'.
+000460     05  FILLER                  PIC X(92) VALUE SPACES.
+000470 01  HEADING-LINE-2.
+000480     05  FILLER                  PIC X(5)  VALUE '  V1 '.
+000490     05  FILLER                  PIC X(5)  VALUE '  V2 '.
+000500     05  FILLER                  PIC X(10) VALUE '  ADICAO  '.
+000510     05  FILLER                  PIC X(12) VALUE ' SUBTRACAO  '.
+000520     05  FILLER             PIC X(15) VALUE ' MULTIPLICACAO '.
+000530     05  FILLER                  PIC X(12) VALUE '  DIVISAO   '.
+000540     05  FILLER                  PIC X(10) VALUE '  MEDIA   '.
+000550     05  FILLER                  PIC X(63) VALUE SPACES.
+000560 01  DETAIL-LINE.
+000570     05  DTL-V1                  PIC ZZ9.
+000580     05  FILLER                  PIC X(2)  VALUE SPACES.
+000590     05  DTL-V2                  PIC ZZ9.
+000600     05  FILLER                  PIC X(2)  VALUE SPACES.
+000610     05  DTL-ADD                 PIC ZZ9.
+000620     05  FILLER                  PIC X(7)  VALUE SPACES.
+000630     05  DTL-SUB                 PIC X(09).
+000640     05  FILLER                  PIC X(3)  VALUE SPACES.
+000650     05  DTL-MUL                 PIC ZZZ9.
+000660     05  FILLER                  PIC X(11) VALUE SPACES.
+000670     05  DTL-DIV                 PIC X(09).
+000680     05  FILLER                  PIC X(3)  VALUE SPACES.
+000690     05  DTL-MEDIA               PIC ZZ9,99.
+000695     05  FILLER                  PIC X(4)  VALUE SPACES.
+000700     05  FILLER                  PIC X(63) VALUE SPACES.
+000710 77  WS-TRANS-STATUS             PIC X(02)  VALUE SPACES.
+000720     88  TRANS-STATUS-OK                    VALUE '00'.
+000730     88  TRANS-STATUS-EOF                   VALUE '10'.
+000740 77  WS-RPT-STATUS               PIC X(02)  VALUE SPACES.
+000750     88  RPT-STATUS-OK                      VALUE '00'.
+000760 77  WRK-ADD-RES                 PIC 9(03)  VALUE ZEROS.
+000770 77  WRK-SUB-RES                 PIC 9(03)  VALUE ZEROS.
+000771 77  WRK-SUB-RES-ED              PIC ZZ9    VALUE ZEROS.
+000780 77  WRK-MUL-RES                 PIC 9(04)  VALUE ZEROS.
+000790 77  WRK-DIV-RES                 PIC 9(03)  VALUE ZEROS.
+000800 77  WRK-MEDIA-RES               PIC 9(03)V99 VALUE ZEROS.
+000810 77  WRK-PAIR-COUNT              PIC 9(06)  COMP VALUE ZERO.
+000820 77  WRK-EOF-SWITCH              PIC X(01)  VALUE 'N'.
+000830     88  END-OF-TRANS-FILE                  VALUE 'Y'.
+000831 77  WS-CKPT-STATUS              PIC X(02)  VALUE SPACES.
+000832     88  CKPT-STATUS-OK                      VALUE '00'.
+000833     88  CKPT-STATUS-NEW-FILE                VALUE '35'.
+000834 77  WRK-CKPT-KEY                PIC X(08)  VALUE 'CKPT0001'.
+000835 77  WRK-RESTART-COUNT           PIC 9(06)  COMP VALUE ZERO.
+000836 77  WRK-SKIP-COUNT              PIC 9(06)  COMP VALUE ZERO.
+000839 77  WRK-ADD-TOTAL               PIC 9(08)  COMP VALUE ZERO.
+000841 77  WRK-DIV-EXCEPTION-COUNT     PIC 9(06)  COMP VALUE ZERO.
+000842 01  CONTROL-TOTALS-LINE-1.
+000843     05  FILLER                  PIC X(28)
+000844             VALUE 'PARES PROCESSADOS......... '.
+000845     05  CTL-PAIR-COUNT          PIC ZZZ.ZZ9.
+000846     05  FILLER                  PIC X(97) VALUE SPACES.
+000847 01  CONTROL-TOTALS-LINE-2.
+000848     05  FILLER                  PIC X(28)
+000849             VALUE 'SOMA DAS ADICOES.......... '.
+000850     05  CTL-ADD-TOTAL           PIC ZZZ.ZZZ.ZZ9.
+000851     05  FILLER                  PIC X(93) VALUE SPACES.
+000852 01  CONTROL-TOTALS-LINE-3.
+000853     05  FILLER                  PIC X(28)
+000854             VALUE 'EXCECOES DIVISAO/ZERO..... '.
+000855     05  CTL-DIV-EXC-COUNT       PIC ZZZ.ZZ9.
+000856     05  FILLER                  PIC X(97) VALUE SPACES.
+000860 PROCEDURE                       DIVISION.
+000870*----------------------------------------------------------------
+000880* 0000-MAINLINE
+000890*----------------------------------------------------------------
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+000920     PERFORM 2000-PROCESS-PAIR   THRU 2000-PROCESS-PAIR-EXIT
+000930         UNTIL END-OF-TRANS-FILE.
+000940     PERFORM 8000-CONTROL-TOTALS THRU 8000-CONTROL-TOTALS-EXIT.
+000950     PERFORM 9999-FINALIZE       THRU 9999-FINALIZE-EXIT.
+000960     IF WRK-DIV-EXCEPTION-COUNT > ZERO
+000970         MOVE 4 TO RETURN-CODE
+000980     END-IF.
+000990     STOP RUN.
+001000*----------------------------------------------------------------
+001010* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, READ THE FIRST
+001020*    TRANSACTION RECORD.
+001030*----------------------------------------------------------------
+001040 1000-INITIALIZE.
+001050     OPEN INPUT  CALC-TRANS-IN.
+001060     PERFORM 1100-OPEN-CHECKPOINT
+001070                                THRU 1100-OPEN-CHECKPOINT-EXIT.
+001080     IF WRK-RESTART-COUNT > ZERO
+001090         OPEN EXTEND CALC-RPT
+001100         MOVE WRK-RESTART-COUNT  TO WRK-PAIR-COUNT
+001110         PERFORM 1200-SKIP-PROCESSED
+001120                                THRU 1200-SKIP-PROCESSED-EXIT
+001130             WRK-SKIP-COUNT TIMES
+001140     ELSE
+001150         OPEN OUTPUT CALC-RPT
+001160         WRITE RPT-LINE FROM HEADING-LINE-1 AFTER ADVANCING PAGE
+001170         WRITE RPT-LINE FROM HEADING-LINE-2 AFTER ADVANCING
+001180                                 2 LINES
+001190     END-IF.
+001200     PERFORM 2100-READ-TRANS    THRU 2100-READ-TRANS-EXIT.
+001210 1000-INITIALIZE-EXIT.
+001220     EXIT.
+001230*----------------------------------------------------------------
+001240* 1100-OPEN-CHECKPOINT - OPEN CALC-CKPT AND DETERMINE THE
+001250*    RESTART POINT, IF ANY, FROM THE LAST CHECKPOINT TAKEN,
+001260*    RESTORING THE RUNNING ADICAO TOTAL AND DIVISAO/ZERO
+001270*    EXCEPTION COUNT ALONG WITH THE PAIR COUNT SO THE CONTROL
+001280*    TOTALS PRINTED AT END OF JOB STILL COVER THE WHOLE FILE.
+001290*----------------------------------------------------------------
+001300 1100-OPEN-CHECKPOINT.
+001310     OPEN I-O CALC-CKPT.
+001320     IF CKPT-STATUS-NEW-FILE
+001330         OPEN OUTPUT CALC-CKPT
+001340         CLOSE CALC-CKPT
+001350         OPEN I-O CALC-CKPT
+001360     END-IF.
+001370     MOVE WRK-CKPT-KEY           TO CKPT-KEY.
+001380     READ CALC-CKPT
+001390         INVALID KEY
+001400             MOVE ZERO TO CKPT-COUNT
+001410             MOVE ZERO TO CKPT-ADD-TOTAL
+001420             MOVE ZERO TO CKPT-DIV-EXC-COUNT
+001430             WRITE CKPT-RECORD
+001440         NOT INVALID KEY
+001450             MOVE CKPT-COUNT      TO WRK-RESTART-COUNT
+001460             MOVE CKPT-ADD-TOTAL  TO WRK-ADD-TOTAL
+001470             MOVE CKPT-DIV-EXC-COUNT
+001480                                  TO WRK-DIV-EXCEPTION-COUNT
+001490     END-READ.
+001500     MOVE WRK-RESTART-COUNT      TO WRK-SKIP-COUNT.
+001510 1100-OPEN-CHECKPOINT-EXIT.
+001520     EXIT.
+001530*----------------------------------------------------------------
+001540* 1200-SKIP-PROCESSED - REPOSITION CALC-TRANS-IN PAST THE
+001550*    RECORDS ALREADY REFLECTED IN THE REPORT BY THE LAST RUN.
+001560*----------------------------------------------------------------
+001570 1200-SKIP-PROCESSED.
+001580     PERFORM 2100-READ-TRANS    THRU 2100-READ-TRANS-EXIT.
+001590 1200-SKIP-PROCESSED-EXIT.
+001600     EXIT.
+001610*----------------------------------------------------------------
+001620* 2000-PROCESS-PAIR - COMPUTE THE FIVE RESULTS FOR THE CURRENT
+001630*    TRANSACTION RECORD AND WRITE ONE DETAIL LINE FOR IT, THEN
+001640*    READ THE NEXT RECORD.
+001650*----------------------------------------------------------------
+001660 2000-PROCESS-PAIR.
+001670     MOVE ZERO TO WRK-ADD-RES WRK-SUB-RES WRK-MUL-RES
+001680               WRK-DIV-RES WRK-MEDIA-RES.
+001690     ADD CT-V1 CT-V2 GIVING WRK-ADD-RES.
+001700     SUBTRACT CT-V1 FROM CT-V2 GIVING WRK-SUB-RES
+001710         ON SIZE ERROR
+001720             MOVE 'SUB/OVER ' TO DTL-SUB
+001730         NOT ON SIZE ERROR
+001740             MOVE WRK-SUB-RES TO WRK-SUB-RES-ED
+001750             MOVE WRK-SUB-RES-ED TO DTL-SUB
+001760     END-SUBTRACT.
+001770     MULTIPLY CT-V1 BY CT-V2 GIVING WRK-MUL-RES.
+001780     MOVE CT-V1                  TO DTL-V1.
+001790     MOVE CT-V2                  TO DTL-V2.
+001800     MOVE WRK-ADD-RES            TO DTL-ADD.
+001810     MOVE WRK-MUL-RES            TO DTL-MUL.
+001820     IF CT-V2 = ZERO
+001830         MOVE 'DIVISAO/0' TO DTL-DIV
+001840         ADD 1 TO WRK-DIV-EXCEPTION-COUNT
+001850     ELSE
+001860         DIVIDE CT-V1 BY CT-V2 GIVING WRK-DIV-RES
+001870         MOVE WRK-DIV-RES TO DTL-DIV
+001880     END-IF.
+001890     COMPUTE WRK-MEDIA-RES ROUNDED = (CT-V1 + CT-V2) / 2.
+001900     MOVE WRK-MEDIA-RES          TO DTL-MEDIA.
+001910     WRITE RPT-LINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+001920     ADD WRK-ADD-RES             TO WRK-ADD-TOTAL.
+001930     ADD 1 TO WRK-PAIR-COUNT.
+001940     PERFORM 2200-WRITE-CHECKPOINT
+001970                                THRU 2200-WRITE-CHECKPOINT-EXIT.
+001990     PERFORM 2100-READ-TRANS    THRU 2100-READ-TRANS-EXIT.
+002000 2000-PROCESS-PAIR-EXIT.
+002010     EXIT.
+002020*----------------------------------------------------------------
+002030* 2200-WRITE-CHECKPOINT - RECORD HOW MANY PAIRS HAVE BEEN
+002040*    PROCESSED SO FAR, ALONG WITH THE RUNNING ADICAO TOTAL AND
+002050*    DIVISAO/ZERO EXCEPTION COUNT, SO A CANCELLED RUN CAN
+002060*    RESTART FROM HERE WITH ITS CONTROL TOTALS INTACT INSTEAD
+002070*    OF FROM THE BEGINNING OF CALC-TRANS-IN. TAKEN AFTER EVERY
+002071*    PAIR - NOT JUST EVERY N PAIRS - SO A RESTART NEVER REPLAYS
+002072*    A RECORD ALREADY REFLECTED IN CALC-RPT.
+002080*----------------------------------------------------------------
+002090 2200-WRITE-CHECKPOINT.
+002100     MOVE WRK-PAIR-COUNT         TO CKPT-COUNT.
+002110     MOVE WRK-ADD-TOTAL          TO CKPT-ADD-TOTAL.
+002120     MOVE WRK-DIV-EXCEPTION-COUNT
+002130                                 TO CKPT-DIV-EXC-COUNT.
+002140     REWRITE CKPT-RECORD.
+002160 2200-WRITE-CHECKPOINT-EXIT.
+002170     EXIT.
+002180*----------------------------------------------------------------
+002190* 2100-READ-TRANS - READ THE NEXT TRANSACTION RECORD.
+002200*----------------------------------------------------------------
+002210 2100-READ-TRANS.
+002220     READ CALC-TRANS-IN
+002230         AT END
+002240             SET END-OF-TRANS-FILE TO TRUE
+002250     END-READ.
+002260 2100-READ-TRANS-EXIT.
+002270     EXIT.
+002280*----------------------------------------------------------------
+002290* 8000-CONTROL-TOTALS - PRINT END-OF-JOB CONTROL TOTALS SO
+002300*    OPERATIONS CAN RECONCILE THE RUN AGAINST THE INPUT FILE.
+002310*----------------------------------------------------------------
+002320 8000-CONTROL-TOTALS.
+002330     MOVE WRK-PAIR-COUNT         TO CTL-PAIR-COUNT.
+002340     MOVE WRK-ADD-TOTAL          TO CTL-ADD-TOTAL.
+002350     MOVE WRK-DIV-EXCEPTION-COUNT
+002360                                 TO CTL-DIV-EXC-COUNT.
+002370     WRITE RPT-LINE FROM CONTROL-TOTALS-LINE-1
+002380                                 AFTER ADVANCING 2 LINES.
+002390     WRITE RPT-LINE FROM CONTROL-TOTALS-LINE-2
+002400                                 AFTER ADVANCING 1 LINE.
+002410     WRITE RPT-LINE FROM CONTROL-TOTALS-LINE-3
+002420                                 AFTER ADVANCING 1 LINE.
+002430     DISPLAY '------------ PROG009 - CONTROL TOTALS ------------'.
+002440     DISPLAY 'PARES PROCESSADOS......... ' WRK-PAIR-COUNT.
+002450     DISPLAY 'SOMA DAS ADICOES.......... ' WRK-ADD-TOTAL.
+002460     DISPLAY 'EXCECOES DE DIVISAO POR ZERO '
+002470                                 WRK-DIV-EXCEPTION-COUNT.
+002480 8000-CONTROL-TOTALS-EXIT.
+002490     EXIT.
+002500*----------------------------------------------------------------
+002510* 9999-FINALIZE - CLOSE FILES AND END THE RUN.
+002520*----------------------------------------------------------------
+002530 9999-FINALIZE.
+002540     CLOSE CALC-TRANS-IN.
+002550     CLOSE CALC-RPT.
+002560     MOVE ZERO TO CKPT-COUNT.
+002570     MOVE ZERO TO CKPT-ADD-TOTAL.
+002580     MOVE ZERO TO CKPT-DIV-EXC-COUNT.
+002590     REWRITE CKPT-RECORD.
+002600     CLOSE CALC-CKPT.
+002610 9999-FINALIZE-EXIT.
+002620     EXIT.
