@@ -1,18 +1,126 @@
-    IDENTIFICATION                  DIVISION.      
-    PROGRAM-ID. PROG020.                           
-   ********************                            
-   ** PROGRAMA QUE SERA CHAMADO PELO PROG019       
-   **********************                          
-    ENVIRONMENT                     DIVISION.      
-    DATA                            DIVISION.      
-    LINKAGE                         SECTION.       
-        01  LS-NUMERO   PIC 9.                     
-        01  LS-MENSAGEM PIC X(15).                 
-    PROCEDURE DIVISION USING LS-NUMERO, LS-MENSAGEM
-        DISPLAY 'NUMERO RECEBIDO - 'LS-NUMERO.     
-        IF LS-NUMERO EQUAL 1                       
-         MOVE 'SAO PAULO' TO LS-MENSAGEM.          
-        IF LS-NUMERO EQUAL 2                       
-         MOVE 'RIO DE JANEIRO' TO LS-MENSAGEM.     
-         MOVE 5 TO LS-NUMERO.                      
-        GOBACK.                                    
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG020.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   02/03/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - CALLED BY PROG019 (OR ANY OTHER CALLING
+000090*    PROGRAM) TO TRANSLATE A REGION CODE INTO A REGION NAME.
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*----------------------------------------------------------------
+000130* 2026-08-09  RM  LOOK UP THE REGION NAME ON REGION-MASTER
+000140*                 INSTEAD OF A HARDCODED PAIR OF IF STATEMENTS,
+000150*                 SO NEW REGIONS CAN BE ADDED WITHOUT A PROGRAM
+000160*                 CHANGE.
+000161* 2026-08-09  RM  WIDEN THE REGION CODE TO TWO DIGITS AND THE
+000162*                 REGION NAME TO 20 CHARACTERS SO THE FULL SET
+000163*                 OF BRAZILIAN STATES CAN BE REPRESENTED, NOT
+000164*                 JUST SAO PAULO AND RIO DE JANEIRO.
+000165* 2026-08-09  RM  ADD LS-RETURN-CODE SO THE CALLER CAN TELL A
+000166*                 SUCCESSFUL LOOKUP FROM A NOT-FOUND CODE
+000167*                 WITHOUT PROG020 OVERWRITING LS-NUMERO, THE
+000168*                 VALUE THE CALLER PASSED IN.
+000169* 2026-08-09  RM  ACCEPT THE REQUESTING PROGRAM'S ID IN
+000170*                 LS-PROGRAMA AND APPEND AN AUDIT RECORD (CALLER,
+000171*                 CODE, MESSAGE, TIMESTAMP) TO AUDIT-LOG FOR
+000172*                 EVERY LOOKUP.
+000174* 2026-08-09  RM  MOVE THE CALL PARAMETER LAYOUT INTO SHARED
+000175*                 COPYBOOK REGNLINK SO EVERY CALLER STAYS IN
+000176*                 STEP WITH THIS LINKAGE SECTION.
+000177*----------------------------------------------------------------
+000180 ENVIRONMENT                     DIVISION.
+000190 CONFIGURATION                   SECTION.
+000200 SOURCE-COMPUTER.                IBM-370.
+000210 OBJECT-COMPUTER.                IBM-370.
+000220 INPUT-OUTPUT                    SECTION.
+000230 FILE-CONTROL.
+000240     SELECT REGION-MASTER        ASSIGN TO REGNMAST
+000250                                 ORGANIZATION IS INDEXED
+000260                                 ACCESS MODE IS DYNAMIC
+000270                                 RECORD KEY IS REG-CODIGO
+000280                                 FILE STATUS IS WS-REG-STATUS.
+000281     SELECT AUDIT-LOG            ASSIGN TO REGAUDIT
+000282                                 ORGANIZATION IS SEQUENTIAL
+000283                                 FILE STATUS IS WS-AUD-STATUS.
+000290 DATA                            DIVISION.
+000300 FILE                            SECTION.
+000310 FD  REGION-MASTER
+000320     LABEL RECORDS ARE STANDARD.
+000330 01  REGION-MASTER-RECORD.
+000340     05  REG-CODIGO              PIC 99.
+000350     05  REG-NOME                PIC X(20).
+000351 FD  AUDIT-LOG
+000352     LABEL RECORDS ARE STANDARD.
+000353 01  AUDIT-LOG-RECORD.
+000354     05  AUD-PROGRAMA            PIC X(08).
+000355     05  AUD-CODIGO              PIC 99.
+000356     05  AUD-MENSAGEM            PIC X(20).
+000357     05  AUD-DATA                PIC X(08).
+000358     05  AUD-HORA                PIC X(08).
+000359     05  FILLER                  PIC X(10) VALUE SPACES.
+000360 WORKING-STORAGE                 SECTION.
+000370 77  WS-REG-STATUS               PIC X(02)  VALUE SPACES.
+000380     88  REG-STATUS-OK                      VALUE '00'.
+000390     88  REG-STATUS-NOT-FOUND                VALUE '23'.
+000391 77  WS-AUD-STATUS               PIC X(02)  VALUE SPACES.
+000392     88  AUD-STATUS-OK                       VALUE '00'.
+000393     88  AUD-STATUS-NEW-FILE                 VALUE '05' '35'.
+000394 77  WRK-TIME                    PIC X(08)  VALUE SPACES.
+000400 LINKAGE                         SECTION.
+000405     COPY REGNLINK               REPLACING ==:PFX:== BY ==LS==.
+000430 PROCEDURE DIVISION              USING LS-NUMERO, LS-MENSAGEM,
+000431                                 LS-RETURN-CODE, LS-PROGRAMA.
+000440*----------------------------------------------------------------
+000450* 0000-MAINLINE
+000460*----------------------------------------------------------------
+000470 0000-MAINLINE.
+000480     PERFORM 1000-LOOKUP-REGION THRU 1000-LOOKUP-REGION-EXIT.
+000485     PERFORM 2000-WRITE-AUDIT   THRU 2000-WRITE-AUDIT-EXIT.
+000490     GOBACK.
+000500*----------------------------------------------------------------
+000510* 1000-LOOKUP-REGION - LOOK UP THE REGION CODE PASSED IN
+000520*    LS-NUMERO AGAINST REGION-MASTER AND RETURN THE REGION NAME
+000530*    IN LS-MENSAGEM.
+000540*----------------------------------------------------------------
+000550 1000-LOOKUP-REGION.
+000560     DISPLAY 'NUMERO RECEBIDO - ' LS-NUMERO.
+000570     MOVE SPACES                 TO LS-MENSAGEM.
+000575     SET LS-LOOKUP-OK            TO TRUE.
+000580     OPEN INPUT REGION-MASTER.
+000590     MOVE LS-NUMERO              TO REG-CODIGO.
+000600     READ REGION-MASTER
+000610         INVALID KEY
+000615             SET LS-LOOKUP-NOT-FOUND TO TRUE
+000620             DISPLAY 'CODIGO DE REGIAO NAO CADASTRADO - '
+000630                                 LS-NUMERO
+000640         NOT INVALID KEY
+000650             MOVE REG-NOME       TO LS-MENSAGEM
+000660     END-READ.
+000670     CLOSE REGION-MASTER.
+000690 1000-LOOKUP-REGION-EXIT.
+000700     EXIT.
+000710*----------------------------------------------------------------
+000720* 2000-WRITE-AUDIT - APPEND A RECORD OF THIS LOOKUP (REQUESTING
+000730*    PROGRAM, CODE REQUESTED, MESSAGE RETURNED, TIMESTAMP) TO
+000740*    AUDIT-LOG.
+000750*----------------------------------------------------------------
+000760 2000-WRITE-AUDIT.
+000770     OPEN EXTEND AUDIT-LOG.
+000780     IF AUD-STATUS-NEW-FILE
+000790         OPEN OUTPUT AUDIT-LOG
+000800         CLOSE AUDIT-LOG
+000810         OPEN EXTEND AUDIT-LOG
+000820     END-IF.
+000830     MOVE SPACES                 TO AUDIT-LOG-RECORD.
+000840     MOVE LS-PROGRAMA            TO AUD-PROGRAMA.
+000850     MOVE LS-NUMERO              TO AUD-CODIGO.
+000860     MOVE LS-MENSAGEM            TO AUD-MENSAGEM.
+000870     ACCEPT AUD-DATA             FROM DATE YYYYMMDD.
+000880     ACCEPT WRK-TIME             FROM TIME.
+000890     MOVE WRK-TIME               TO AUD-HORA.
+000900     WRITE AUDIT-LOG-RECORD.
+000910     CLOSE AUDIT-LOG.
+000920 2000-WRITE-AUDIT-EXIT.
+000930     EXIT.
