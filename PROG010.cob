@@ -0,0 +1,236 @@
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG010.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - MAINTAINS REGION-MASTER FROM A TRANSACTION
+000090*    FILE OF ADD/CHANGE/DELETE REQUESTS, PRINTING A BEFORE/AFTER
+000100*    REPORT LINE FOR EVERY TRANSACTION APPLIED OR REJECTED.
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*----------------------------------------------------------------
+000140* 2026-08-09  RM  ORIGINAL PROGRAM.
+000145* 2026-08-09  RM  SET A NON-ZERO RETURN-CODE WHEN ANY TRANSACTION
+000146*                 WAS REJECTED SO A CALLING JOB STEP CAN TEST IT.
+000147*                 RENUMBER 2100-READ-TRANS TO 2400-READ-TRANS -
+000148*                 IT WAS SHARING THE "2100" PREFIX WITH
+000149*                 2100-APPLY-ADD.
+000150*----------------------------------------------------------------
+000160 ENVIRONMENT                     DIVISION.
+000170 CONFIGURATION                   SECTION.
+000180 SOURCE-COMPUTER.                IBM-370.
+000190 OBJECT-COMPUTER.                IBM-370.
+000200 INPUT-OUTPUT                    SECTION.
+000210 FILE-CONTROL.
+000220     SELECT REGION-TRANS-IN      ASSIGN TO RGNTRIN
+000230                                 ORGANIZATION IS SEQUENTIAL
+000240                                 FILE STATUS IS WS-TRANS-STATUS.
+000250     SELECT REGION-MASTER        ASSIGN TO REGNMAST
+000260                                 ORGANIZATION IS INDEXED
+000270                                 ACCESS MODE IS DYNAMIC
+000280                                 RECORD KEY IS REG-CODIGO
+000290                                 FILE STATUS IS WS-REG-STATUS.
+000300     SELECT REGION-RPT          ASSIGN TO REGNRPT
+000310                                 ORGANIZATION IS SEQUENTIAL
+000320                                 FILE STATUS IS WS-RPT-STATUS.
+000330 DATA                            DIVISION.
+000340 FILE                            SECTION.
+000350 FD  REGION-TRANS-IN
+000360     LABEL RECORDS ARE STANDARD.
+000370 01  REGION-TRANS-RECORD.
+000380     05  RT-TRANS-CODE           PIC X(01).
+000390         88  RT-IS-ADD                       VALUE 'A'.
+000400         88  RT-IS-CHANGE                    VALUE 'C'.
+000410         88  RT-IS-DELETE                    VALUE 'D'.
+000420     05  RT-CODIGO               PIC 99.
+000430     05  RT-NOME                 PIC X(20).
+000440 FD  REGION-MASTER
+000450     LABEL RECORDS ARE STANDARD.
+000460 01  REGION-MASTER-RECORD.
+000470     05  REG-CODIGO              PIC 99.
+000480     05  REG-NOME                PIC X(20).
+000490 FD  REGION-RPT
+000500     LABEL RECORDS ARE STANDARD
+000510     RECORD CONTAINS 132 CHARACTERS.
+000520 01  RPT-LINE                    PIC X(132).
+000530 WORKING-STORAGE                 SECTION.
+000540 01  HEADING-LINE-1.
+000550     05  FILLER                  PIC X(40)
+000560             VALUE 'MANUTENCAO REGION-MASTER - PROG010'.
+000570     05  FILLER                  PIC X(92) VALUE SPACES.
+000580 01  HEADING-LINE-2.
+000590     05  FILLER                  PIC X(4)  VALUE 'TRN '.
+000600     05  FILLER                  PIC X(5)  VALUE 'COD  '.
+000610     05  FILLER                  PIC X(22)
+000611             VALUE 'NOME ANTES            '.
+000620     05  FILLER                  PIC X(22)
+000621             VALUE 'NOME DEPOIS           '.
+000630     05  FILLER                  PIC X(20)
+000631             VALUE 'SITUACAO            '.
+000640     05  FILLER                  PIC X(59) VALUE SPACES.
+000650 01  DETAIL-LINE.
+000660     05  DTL-TRANS-CODE          PIC X(02).
+000670     05  DTL-CODIGO              PIC Z9.
+000680     05  FILLER                  PIC X(03) VALUE SPACES.
+000690     05  DTL-NOME-ANTES          PIC X(20).
+000700     05  FILLER                  PIC X(02) VALUE SPACES.
+000710     05  DTL-NOME-DEPOIS         PIC X(20).
+000720     05  FILLER                  PIC X(02) VALUE SPACES.
+000730     05  DTL-SITUACAO            PIC X(20).
+000740     05  FILLER                  PIC X(59) VALUE SPACES.
+000750 77  WS-TRANS-STATUS             PIC X(02)  VALUE SPACES.
+000760     88  TRANS-STATUS-OK                    VALUE '00'.
+000770     88  TRANS-STATUS-EOF                   VALUE '10'.
+000780 77  WS-REG-STATUS               PIC X(02)  VALUE SPACES.
+000790     88  REG-STATUS-OK                      VALUE '00'.
+000800     88  REG-STATUS-NEW-FILE                VALUE '35'.
+000810     88  REG-STATUS-NOT-FOUND                VALUE '23'.
+000820     88  REG-STATUS-DUPLICATE                VALUE '22'.
+000830 77  WS-RPT-STATUS               PIC X(02)  VALUE SPACES.
+000840     88  RPT-STATUS-OK                      VALUE '00'.
+000850 77  WRK-EOF-SWITCH              PIC X(01)  VALUE 'N'.
+000860     88  END-OF-TRANS-FILE                  VALUE 'Y'.
+000870 77  WRK-ADD-COUNT               PIC 9(06)  COMP VALUE ZERO.
+000880 77  WRK-CHANGE-COUNT            PIC 9(06)  COMP VALUE ZERO.
+000890 77  WRK-DELETE-COUNT            PIC 9(06)  COMP VALUE ZERO.
+000900 77  WRK-REJECT-COUNT            PIC 9(06)  COMP VALUE ZERO.
+000910 PROCEDURE                       DIVISION.
+000920*----------------------------------------------------------------
+000930* 0000-MAINLINE
+000940*----------------------------------------------------------------
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+000970     PERFORM 2000-PROCESS-TRANS  THRU 2000-PROCESS-TRANS-EXIT
+000980         UNTIL END-OF-TRANS-FILE.
+000990     PERFORM 9999-FINALIZE       THRU 9999-FINALIZE-EXIT.
+000995     IF WRK-REJECT-COUNT > ZERO
+000996         MOVE 4 TO RETURN-CODE
+000997     END-IF.
+001000     STOP RUN.
+001010*----------------------------------------------------------------
+001020* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, READ THE FIRST
+001030*    TRANSACTION RECORD.
+001040*----------------------------------------------------------------
+001050 1000-INITIALIZE.
+001060     OPEN INPUT  REGION-TRANS-IN.
+001070     OPEN OUTPUT REGION-RPT.
+001080     OPEN I-O    REGION-MASTER.
+001090     IF REG-STATUS-NEW-FILE
+001100         OPEN OUTPUT REGION-MASTER
+001110         CLOSE REGION-MASTER
+001120         OPEN I-O REGION-MASTER
+001130     END-IF.
+001140     WRITE RPT-LINE FROM HEADING-LINE-1 AFTER ADVANCING PAGE.
+001150     WRITE RPT-LINE FROM HEADING-LINE-2 AFTER ADVANCING 2 LINES.
+001160     PERFORM 2400-READ-TRANS     THRU 2400-READ-TRANS-EXIT.
+001170 1000-INITIALIZE-EXIT.
+001180     EXIT.
+001190*----------------------------------------------------------------
+001200* 2000-PROCESS-TRANS - APPLY THE CURRENT TRANSACTION TO
+001210*    REGION-MASTER AND PRINT A BEFORE/AFTER DETAIL LINE, THEN
+001220*    READ THE NEXT TRANSACTION RECORD.
+001230*----------------------------------------------------------------
+001240 2000-PROCESS-TRANS.
+001250     MOVE SPACES                 TO DETAIL-LINE.
+001260     MOVE RT-TRANS-CODE          TO DTL-TRANS-CODE.
+001270     MOVE RT-CODIGO              TO DTL-CODIGO.
+001280     EVALUATE TRUE
+001290         WHEN RT-IS-ADD
+001300             PERFORM 2100-APPLY-ADD
+001310                                THRU 2100-APPLY-ADD-EXIT
+001320         WHEN RT-IS-CHANGE
+001330             PERFORM 2200-APPLY-CHANGE
+001340                                THRU 2200-APPLY-CHANGE-EXIT
+001350         WHEN RT-IS-DELETE
+001360             PERFORM 2300-APPLY-DELETE
+001370                                THRU 2300-APPLY-DELETE-EXIT
+001380         WHEN OTHER
+001390             MOVE 'CODIGO TRANS INVALIDO' TO DTL-SITUACAO
+001400             ADD 1 TO WRK-REJECT-COUNT
+001410     END-EVALUATE.
+001420     WRITE RPT-LINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+001430     PERFORM 2400-READ-TRANS     THRU 2400-READ-TRANS-EXIT.
+001440 2000-PROCESS-TRANS-EXIT.
+001450     EXIT.
+001460*----------------------------------------------------------------
+001470* 2100-APPLY-ADD - ADD A NEW REGION-MASTER RECORD, REJECTING A
+001480*    DUPLICATE CODE.
+001490*----------------------------------------------------------------
+001500 2100-APPLY-ADD.
+001510     MOVE RT-CODIGO              TO REG-CODIGO.
+001520     MOVE RT-NOME                TO REG-NOME.
+001530     MOVE RT-NOME                TO DTL-NOME-DEPOIS.
+001540     WRITE REGION-MASTER-RECORD
+001550         INVALID KEY
+001560             MOVE 'CODIGO JA CADASTRADO' TO DTL-SITUACAO
+001570             ADD 1 TO WRK-REJECT-COUNT
+001580         NOT INVALID KEY
+001590             MOVE 'INCLUIDO' TO DTL-SITUACAO
+001600             ADD 1 TO WRK-ADD-COUNT
+001610     END-WRITE.
+001620 2100-APPLY-ADD-EXIT.
+001630     EXIT.
+001640*----------------------------------------------------------------
+001650* 2200-APPLY-CHANGE - READ THE EXISTING RECORD FOR ITS BEFORE
+001660*    IMAGE, THEN REWRITE IT WITH THE NEW NAME.
+001670*----------------------------------------------------------------
+001680 2200-APPLY-CHANGE.
+001690     MOVE RT-CODIGO              TO REG-CODIGO.
+001700     READ REGION-MASTER
+001710         INVALID KEY
+001720             MOVE 'CODIGO NAO CADASTRADO' TO DTL-SITUACAO
+001730             ADD 1 TO WRK-REJECT-COUNT
+001740         NOT INVALID KEY
+001750             MOVE REG-NOME       TO DTL-NOME-ANTES
+001760             MOVE RT-NOME        TO REG-NOME
+001770             MOVE RT-NOME        TO DTL-NOME-DEPOIS
+001780             REWRITE REGION-MASTER-RECORD
+001790             MOVE 'ALTERADO' TO DTL-SITUACAO
+001800             ADD 1 TO WRK-CHANGE-COUNT
+001810     END-READ.
+001820 2200-APPLY-CHANGE-EXIT.
+001830     EXIT.
+001840*----------------------------------------------------------------
+001850* 2300-APPLY-DELETE - READ THE EXISTING RECORD FOR ITS BEFORE
+001860*    IMAGE, THEN DELETE IT.
+001870*----------------------------------------------------------------
+001880 2300-APPLY-DELETE.
+001890     MOVE RT-CODIGO              TO REG-CODIGO.
+001900     READ REGION-MASTER
+001910         INVALID KEY
+001920             MOVE 'CODIGO NAO CADASTRADO' TO DTL-SITUACAO
+001930             ADD 1 TO WRK-REJECT-COUNT
+001940         NOT INVALID KEY
+001950             MOVE REG-NOME       TO DTL-NOME-ANTES
+001960             DELETE REGION-MASTER RECORD
+001970             MOVE 'EXCLUIDO' TO DTL-SITUACAO
+001980             ADD 1 TO WRK-DELETE-COUNT
+001990     END-READ.
+002000 2300-APPLY-DELETE-EXIT.
+002010     EXIT.
+002020*----------------------------------------------------------------
+002030* 2400-READ-TRANS - READ THE NEXT TRANSACTION RECORD.
+002040*----------------------------------------------------------------
+002050 2400-READ-TRANS.
+002060     READ REGION-TRANS-IN
+002070         AT END
+002080             SET END-OF-TRANS-FILE TO TRUE
+002090     END-READ.
+002100 2400-READ-TRANS-EXIT.
+002110     EXIT.
+002120*----------------------------------------------------------------
+002130* 9999-FINALIZE - PRINT END-OF-JOB TOTALS AND CLOSE THE FILES.
+002140*----------------------------------------------------------------
+002150 9999-FINALIZE.
+002160     DISPLAY '------------ PROG010 - TOTAIS ------------'.
+002170     DISPLAY 'INCLUSOES.... ' WRK-ADD-COUNT.
+002180     DISPLAY 'ALTERACOES... ' WRK-CHANGE-COUNT.
+002190     DISPLAY 'EXCLUSOES.... ' WRK-DELETE-COUNT.
+002200     DISPLAY 'REJEITADAS... ' WRK-REJECT-COUNT.
+002210     CLOSE REGION-TRANS-IN.
+002220     CLOSE REGION-MASTER.
+002230     CLOSE REGION-RPT.
+002240 9999-FINALIZE-EXIT.
+002250     EXIT.
