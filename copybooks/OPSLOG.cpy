@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------
+000020* OPSLOG - DAILY OPERATIONS LOG RECORD LAYOUT, SHARED BY EVERY
+000030*    PROGRAM THAT APPENDS A RUN SUMMARY TO THE DAILY OPERATIONS
+000040*    LOG, SO ONE END-OF-DAY REPORT CAN BE PRODUCED ACROSS ALL OF
+000050*    THEM INSTEAD OF CHECKING EACH PROGRAM'S OWN OUTPUT.
+000060*----------------------------------------------------------------
+000070 01  OPS-LOG-RECORD.
+000080     05  OPS-PROGRAMA            PIC X(08).
+000090     05  OPS-DATA                PIC X(08).
+000100     05  OPS-HORA                PIC X(08).
+000110     05  OPS-CONTADOR            PIC 9(08).
+000120     05  OPS-RESULTADO           PIC X(20).
+000130     05  FILLER                  PIC X(10) VALUE SPACES.
