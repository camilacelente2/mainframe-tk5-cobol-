@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020* REGNLINK - REGION LOOKUP CALL PARAMETER LAYOUT, SHARED BY
+000030*    PROG020 AND EVERY PROGRAM THAT CALLS IT, SO THE PARAMETER
+000040*    LIST CANNOT DRIFT OUT OF STEP ON EITHER SIDE OF THE CALL.
+000050*----------------------------------------------------------------
+000060 01  :PFX:-NUMERO                PIC 99.
+000070 01  :PFX:-MENSAGEM              PIC X(20).
+000080 01  :PFX:-RETURN-CODE           PIC 9.
+000090     88  :PFX:-LOOKUP-OK                     VALUE 0.
+000100     88  :PFX:-LOOKUP-NOT-FOUND              VALUE 1.
+000110 01  :PFX:-PROGRAMA              PIC X(08).
