@@ -0,0 +1,199 @@
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG007.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - BATCH DRIVER FOR PROG002. READS A
+000090*    SEQUENTIAL FILE OF NAME/COMPANY PAIRS (REG-TRANS-IN) AND
+000100*    APPLIES THE SAME SIGN-ON, COMPANY VALIDATION AND
+000110*    EMPLOYEE-MASTER WRITE LOGIC AS PROG002'S INTERACTIVE RUN,
+000120*    ONE TRANSACTION RECORD AT A TIME, SO A BACKLOG OF NEW-HIRE
+000130*    FORMS CAN BE LOADED WITHOUT A TERMINAL SESSION.
+000140*----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160*----------------------------------------------------------------
+000170* 2026-08-09  RM  ORIGINAL PROGRAM.
+000175* 2026-08-09  RM  COUNT REGISTRATIONS REJECTED FOR AN UNKNOWN
+000176*                 COMPANY AND SET A NON-ZERO RETURN-CODE WHEN
+000177*                 ANY WERE, SO A CALLING JOB STEP CAN TEST IT.
+000180*----------------------------------------------------------------
+000190 ENVIRONMENT                     DIVISION.
+000200 CONFIGURATION                   SECTION.
+000210 SOURCE-COMPUTER.                IBM-370.
+000220 OBJECT-COMPUTER.                IBM-370.
+000230 INPUT-OUTPUT                    SECTION.
+000240 FILE-CONTROL.
+000250     SELECT REG-TRANS-IN         ASSIGN TO REGTRIN
+000260                                 ORGANIZATION IS SEQUENTIAL
+000270                                 FILE STATUS IS WS-TRANS-STATUS.
+000280     SELECT EMPLOYEE-MASTER      ASSIGN TO EMPMAST
+000290                                 ORGANIZATION IS INDEXED
+000300                                 ACCESS MODE IS DYNAMIC
+000310                                 RECORD KEY IS EMP-NOME
+000320                                 FILE STATUS IS WS-EMP-STATUS.
+000330     SELECT COMPANY-MASTER       ASSIGN TO COMPMAST
+000340                                 ORGANIZATION IS INDEXED
+000350                                 ACCESS MODE IS DYNAMIC
+000360                                 RECORD KEY IS CO-NOME
+000370                                 FILE STATUS IS WS-CO-STATUS.
+000380     SELECT SECURITY-MASTER      ASSIGN TO SECMAST
+000390                                 ORGANIZATION IS INDEXED
+000400                                 ACCESS MODE IS DYNAMIC
+000410                                 RECORD KEY IS SEC-OPERADOR
+000420                                 FILE STATUS IS WS-SEC-STATUS.
+000430 DATA                            DIVISION.
+000440 FILE                            SECTION.
+000450 FD  REG-TRANS-IN
+000460     LABEL RECORDS ARE STANDARD.
+000470 01  REG-TRANS-RECORD.
+000480     05  TRANS-NOME              PIC X(30).
+000490     05  TRANS-EMPRESA           PIC X(15).
+000500 FD  EMPLOYEE-MASTER
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  EMP-MASTER-RECORD.
+000530     05  EMP-NOME                PIC X(30).
+000540     05  EMP-EMPRESA             PIC X(15).
+000550     05  EMP-OPERADOR            PIC X(08).
+000560 FD  COMPANY-MASTER
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  CO-MASTER-RECORD.
+000590     05  CO-NOME                 PIC X(15).
+000600 FD  SECURITY-MASTER
+000610     LABEL RECORDS ARE STANDARD.
+000620 01  SEC-MASTER-RECORD.
+000630     05  SEC-OPERADOR            PIC X(08).
+000640 WORKING-STORAGE                 SECTION.
+000650 77  WRK-OPERADOR                PIC X(08)  VALUE SPACES.
+000660 77  WRK-REG-COUNT               PIC 9(06)  COMP VALUE ZERO.
+000665 77  WRK-REJECT-COUNT            PIC 9(06)  COMP VALUE ZERO.
+000670 77  WS-TRANS-STATUS             PIC X(02)  VALUE SPACES.
+000680     88  TRANS-STATUS-OK                    VALUE '00'.
+000690     88  TRANS-STATUS-EOF                   VALUE '10'.
+000700 77  WS-EMP-STATUS               PIC X(02)  VALUE SPACES.
+000710     88  EMP-STATUS-OK                      VALUE '00'.
+000720     88  EMP-STATUS-NEW-FILE                VALUE '35'.
+000730 77  WS-CO-STATUS                PIC X(02)  VALUE SPACES.
+000740     88  CO-STATUS-OK                       VALUE '00'.
+000750 77  WS-SEC-STATUS               PIC X(02)  VALUE SPACES.
+000760     88  SEC-STATUS-OK                      VALUE '00'.
+000770 77  WRK-OPERADOR-SWITCH         PIC X(01)  VALUE 'N'.
+000780     88  OPERADOR-IS-VALID                  VALUE 'Y'.
+000790     88  OPERADOR-IS-INVALID                VALUE 'N'.
+000800 77  WRK-EMPRESA-SWITCH          PIC X(01)  VALUE 'N'.
+000810     88  EMPRESA-IS-VALID                   VALUE 'Y'.
+000820     88  EMPRESA-IS-INVALID                 VALUE 'N'.
+000830 77  WRK-EOF-SWITCH              PIC X(01)  VALUE 'N'.
+000840     88  END-OF-TRANS-FILE                  VALUE 'Y'.
+000850 PROCEDURE                       DIVISION.
+000860*----------------------------------------------------------------
+000870* 0000-MAINLINE
+000880*----------------------------------------------------------------
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+000910     PERFORM 1500-SIGNON         THRU 1500-SIGNON-EXIT
+000920         UNTIL OPERADOR-IS-VALID.
+000930     PERFORM 2000-PROCESS-TRANS THRU 2000-PROCESS-TRANS-EXIT
+000940         UNTIL END-OF-TRANS-FILE.
+000950     PERFORM 8000-REPORT-TOTALS  THRU 8000-REPORT-TOTALS-EXIT.
+000960     PERFORM 9999-FINALIZE       THRU 9999-FINALIZE-EXIT.
+000965     IF WRK-REJECT-COUNT > ZERO
+000966         MOVE 4 TO RETURN-CODE
+000967     END-IF.
+000970     STOP RUN.
+000980*----------------------------------------------------------------
+000990* 1000-INITIALIZE - OPEN ALL FILES AND READ THE FIRST
+001000*    TRANSACTION RECORD.
+001010*----------------------------------------------------------------
+001020 1000-INITIALIZE.
+001030     OPEN INPUT  REG-TRANS-IN.
+001040     OPEN I-O    EMPLOYEE-MASTER.
+001050     IF EMP-STATUS-NEW-FILE
+001060         OPEN OUTPUT EMPLOYEE-MASTER
+001070         CLOSE EMPLOYEE-MASTER
+001080         OPEN I-O EMPLOYEE-MASTER
+001090     END-IF.
+001100     OPEN INPUT  COMPANY-MASTER.
+001110     OPEN INPUT  SECURITY-MASTER.
+001120     PERFORM 2100-READ-TRANS    THRU 2100-READ-TRANS-EXIT.
+001130 1000-INITIALIZE-EXIT.
+001140     EXIT.
+001150*----------------------------------------------------------------
+001160* 1500-SIGNON - PROMPT FOR AN OPERATOR ID AND CHECK IT AGAINST
+001170*    SECURITY-MASTER ONCE FOR THE WHOLE BATCH RUN.
+001180*----------------------------------------------------------------
+001190 1500-SIGNON.
+001200     DISPLAY 'OPERADOR... '.
+001210     ACCEPT WRK-OPERADOR.
+001220     MOVE WRK-OPERADOR          TO SEC-OPERADOR.
+001230     READ SECURITY-MASTER
+001240         INVALID KEY
+001250             SET OPERADOR-IS-INVALID TO TRUE
+001260             DISPLAY 'OPERADOR NAO CADASTRADO - ' WRK-OPERADOR
+001270         NOT INVALID KEY
+001280             SET OPERADOR-IS-VALID TO TRUE
+001290     END-READ.
+001300 1500-SIGNON-EXIT.
+001310     EXIT.
+001320*----------------------------------------------------------------
+001330* 2000-PROCESS-TRANS - VALIDATE THE COMPANY AND WRITE THE
+001340*    REGISTRATION FOR THE CURRENT TRANSACTION RECORD, THEN
+001350*    READ THE NEXT ONE.
+001360*----------------------------------------------------------------
+001370 2000-PROCESS-TRANS.
+001380     MOVE TRANS-EMPRESA          TO CO-NOME.
+001390     READ COMPANY-MASTER
+001400         INVALID KEY
+001410             SET EMPRESA-IS-INVALID TO TRUE
+001420             DISPLAY 'EMPRESA NAO CADASTRADA - REJEITADA - '
+001430                                 TRANS-EMPRESA
+001435             ADD 1 TO WRK-REJECT-COUNT
+001440         NOT INVALID KEY
+001450             SET EMPRESA-IS-VALID TO TRUE
+001460     END-READ.
+001470     IF EMPRESA-IS-INVALID
+001480         DISPLAY 'REGISTRO NAO GRAVADO - ' TRANS-NOME
+001490     ELSE
+001500         MOVE TRANS-NOME         TO EMP-NOME
+001510         MOVE TRANS-EMPRESA      TO EMP-EMPRESA
+001520         MOVE WRK-OPERADOR       TO EMP-OPERADOR
+001530         WRITE EMP-MASTER-RECORD
+001540             INVALID KEY
+001550                 DISPLAY 'EMPLOYEE ALREADY ON FILE - ' EMP-NOME
+001560         END-WRITE
+001570         ADD 1 TO WRK-REG-COUNT
+001580     END-IF.
+001590     PERFORM 2100-READ-TRANS    THRU 2100-READ-TRANS-EXIT.
+001600 2000-PROCESS-TRANS-EXIT.
+001610     EXIT.
+001620*----------------------------------------------------------------
+001630* 2100-READ-TRANS - READ THE NEXT TRANSACTION RECORD.
+001640*----------------------------------------------------------------
+001650 2100-READ-TRANS.
+001660     READ REG-TRANS-IN
+001670         AT END
+001680             SET END-OF-TRANS-FILE TO TRUE
+001690     END-READ.
+001700 2100-READ-TRANS-EXIT.
+001710     EXIT.
+001720*----------------------------------------------------------------
+001730* 8000-REPORT-TOTALS - DISPLAY THE COUNT OF REGISTRATIONS
+001740*    PROCESSED BY THIS RUN.
+001750*----------------------------------------------------------------
+001760 8000-REPORT-TOTALS.
+001770     DISPLAY '------------ PROG007 - TOTALS ------------'.
+001780     DISPLAY 'REGISTROS GRAVADOS... ' WRK-REG-COUNT.
+001785     DISPLAY 'REJEITADOS.......... ' WRK-REJECT-COUNT.
+001790 8000-REPORT-TOTALS-EXIT.
+001800     EXIT.
+001810*----------------------------------------------------------------
+001820* 9999-FINALIZE - CLOSE FILES AND END THE RUN.
+001830*----------------------------------------------------------------
+001840 9999-FINALIZE.
+001850     CLOSE REG-TRANS-IN.
+001860     CLOSE EMPLOYEE-MASTER.
+001870     CLOSE COMPANY-MASTER.
+001880     CLOSE SECURITY-MASTER.
+001890 9999-FINALIZE-EXIT.
+001900     EXIT.
