@@ -1,45 +1,184 @@
-IDENTIFICATION                  DIVISION.             
-PROGRAM-ID. PROG003.                                  
-ENVIRONMENT                     DIVISION.             
-DATA                            DIVISION.             
-WORKING-STORAGE                 SECTION.              
-77  WRK-V1  PIC 9(02) VALUE ZEROS.                    
-77  WRK-V2  PIC 9(02) VALUE ZEROS.                    
-77  WRK-RES PIC 9(03) VALUE ZEROS.                    
-PROCEDURE                       DIVISION.             
-    ACCEPT WRK-V1.                                    
-    ACCEPT WRK-V2.                                    
-==================================================    
-      ADD WRK-V1 WRK-V2 TO WRK-RES.                   
-         DISPLAY '------------ ADICAO --------------'.
-         DISPLAY  'VALOR 1...   '  WRK-V1.            
-         DISPLAY  'VALOR 2..... '  WRK-V2.            
-         DISPLAY  'RESULTADO..  '  WRK-RES.           
-==================================================    
-      MOVE 0 TO WRK-RES.                              
-      SUBTRACT WRK-V1 FROM WRK-V2 GIVING WRK-RES.     
-          DISPLAY '------------ SUBTRACAO ----------'.
-          DISPLAY  'VALOR 1...   '  WRK-V1.           
-          DISPLAY  'VALOR 2..... '  WRK-V2.           
-          DISPLAY  'RESULTADO..  '  WRK-RES.          
-==================================================    
-      MOVE 0 TO WRK-RES.                              
-      MULTIPLY WRK-V1 BY WRK-V2 GIVING WRK-RES.       
-          DISPLAY '------------ MULTIPLICACAO ------'.
-          DISPLAY  'VALOR 1...   '  WRK-V1.           
-          DISPLAY  'VALOR 2..... '  WRK-V2.           
-          DISPLAY  'RESULTADO..  '  WRK-RES.          
-==================================================    
-      MOVE 0 TO WRK-RES.                              
-      DIVIDE WRK-V1 BY WRK-V2 GIVING WRK-RES.         
-          DISPLAY '------------ DIVISAO ---------'.   
-          DISPLAY  'VALOR 1...   '  WRK-V1.           
-          DISPLAY  'VALOR 2..... '  WRK-V2.           
-          DISPLAY  'RESULTADO..  '  WRK-RES.          
-==================================================    
-   COMPUTE WRK-RES = (WRK-V1 + WRK-V2) / 2.         
-       DISPLAY '------------ MEDIA ------------'.   
-       DISPLAY  'VALOR 1...   '  WRK-V1.            
-       DISPLAY  'VALOR 2..... '  WRK-V2.            
-       DISPLAY  'RESULTADO..  '  WRK-RES.           
- STOP RUN.                                          
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG003.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   01/20/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - ACCEPTS TWO VALUES FROM THE CONSOLE AND
+000090*    DISPLAYS THEIR SUM, DIFFERENCE, PRODUCT, QUOTIENT AND
+000100*    AVERAGE.
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*----------------------------------------------------------------
+000140* 2026-08-09  RM  GUARD DIVISAO AGAINST A ZERO DIVISOR INSTEAD
+000150*                 OF LETTING THE DIVIDE ABEND THE RUN.
+000151* 2026-08-09  RM  CARRY DECIMAL PRECISION THROUGH MEDIA INSTEAD
+000152*                 OF TRUNCATING IT TO A WHOLE NUMBER.
+000153* 2026-08-09  RM  FLAG OVERFLOW ON SUBTRACAO AND MULTIPLICACAO
+000154*                 INSTEAD OF DISPLAYING A TRUNCATED RESULT.
+000155* 2026-08-09  RM  APPEND A RUN SUMMARY TO THE SHARED DAILY
+000156*                 OPERATIONS LOG.
+000157* 2026-08-09  RM  SET A NON-ZERO RETURN-CODE WHEN AN EXCEPTION
+000158*                 OCCURRED SO A CALLING JOB STEP CAN TEST IT.
+000160*----------------------------------------------------------------
+000170 ENVIRONMENT                     DIVISION.
+000180 CONFIGURATION                   SECTION.
+000190 SOURCE-COMPUTER.                IBM-370.
+000200 OBJECT-COMPUTER.                IBM-370.
+000201 SPECIAL-NAMES.
+000202     DECIMAL-POINT IS COMMA.
+000203 INPUT-OUTPUT                    SECTION.
+000204 FILE-CONTROL.
+000205     SELECT OPS-LOG              ASSIGN TO OPSLOG
+000206                                 ORGANIZATION IS SEQUENTIAL
+000207                                 FILE STATUS IS WS-OPS-STATUS.
+000210 DATA                            DIVISION.
+000211 FILE                            SECTION.
+000212 FD  OPS-LOG
+000213     LABEL RECORDS ARE STANDARD.
+000214     COPY OPSLOG.
+000220 WORKING-STORAGE                 SECTION.
+000230 77  WRK-V1                      PIC 9(02)  VALUE ZEROS.
+000240 77  WRK-V2                      PIC 9(02)  VALUE ZEROS.
+000250 77  WRK-RES                     PIC 9(03)  VALUE ZEROS.
+000251 77  WRK-MEDIA-RES               PIC 9(03)V99 VALUE ZEROS.
+000252 77  WRK-MEDIA-RES-ED            PIC ZZ9,99 VALUE ZEROS.
+000253 77  WRK-EXCEPTION-SWITCH        PIC X(01)  VALUE 'N'.
+000254     88  EXCEPTION-OCCURRED                 VALUE 'Y'.
+000255 77  WS-OPS-STATUS               PIC X(02)  VALUE SPACES.
+000256     88  OPS-STATUS-OK                      VALUE '00'.
+000257     88  OPS-STATUS-NEW-FILE                VALUE '05' '35'.
+000260 PROCEDURE                       DIVISION.
+000270*----------------------------------------------------------------
+000280* 0000-MAINLINE
+000290*----------------------------------------------------------------
+000300 0000-MAINLINE.
+000310     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+000320     PERFORM 2000-ADICAO         THRU 2000-ADICAO-EXIT.
+000330     PERFORM 3000-SUBTRACAO      THRU 3000-SUBTRACAO-EXIT.
+000340     PERFORM 4000-MULTIPLICACAO  THRU 4000-MULTIPLICACAO-EXIT.
+000350     PERFORM 5000-DIVISAO        THRU 5000-DIVISAO-EXIT.
+000360     PERFORM 6000-MEDIA          THRU 6000-MEDIA-EXIT.
+000365     PERFORM 8000-WRITE-OPSLOG   THRU 8000-WRITE-OPSLOG-EXIT.
+000367     IF EXCEPTION-OCCURRED
+000368         MOVE 4 TO RETURN-CODE
+000369     END-IF.
+000370     STOP RUN.
+000380*----------------------------------------------------------------
+000390* 1000-INITIALIZE - ACCEPT THE TWO WORKING VALUES AND OPEN THE
+000391*    DAILY OPERATIONS LOG.
+000400*----------------------------------------------------------------
+000410 1000-INITIALIZE.
+000420     ACCEPT WRK-V1.
+000430     ACCEPT WRK-V2.
+000431     OPEN EXTEND OPS-LOG.
+000432     IF OPS-STATUS-NEW-FILE
+000433         OPEN OUTPUT OPS-LOG
+000434         CLOSE OPS-LOG
+000435         OPEN EXTEND OPS-LOG
+000436     END-IF.
+000440 1000-INITIALIZE-EXIT.
+000450     EXIT.
+000460*----------------------------------------------------------------
+000470* 2000-ADICAO - WRK-V1 + WRK-V2.
+000480*----------------------------------------------------------------
+000490 2000-ADICAO.
+000500     MOVE ZERO TO WRK-RES.
+000510     ADD WRK-V1 WRK-V2 TO WRK-RES.
+000520     DISPLAY '------------ ADICAO --------------'.
+000530     DISPLAY  'VALOR 1...   '  WRK-V1.
+000540     DISPLAY  'VALOR 2..... '  WRK-V2.
+000550     DISPLAY  'RESULTADO..  '  WRK-RES.
+000560 2000-ADICAO-EXIT.
+000570     EXIT.
+000580*----------------------------------------------------------------
+000590* 3000-SUBTRACAO - WRK-V2 - WRK-V1.
+000600*----------------------------------------------------------------
+000610 3000-SUBTRACAO.
+000620     MOVE ZERO TO WRK-RES.
+000630     DISPLAY '------------ SUBTRACAO ----------'.
+000640     DISPLAY  'VALOR 1...   '  WRK-V1.
+000650     DISPLAY  'VALOR 2..... '  WRK-V2.
+000660     SUBTRACT WRK-V1 FROM WRK-V2 GIVING WRK-RES
+000670         ON SIZE ERROR
+000680             DISPLAY '*** EXCEPTION - RESULTADO NEGATIVO - '
+000690                     'SUBTRACAO FORA DE FAIXA ***'
+000695             SET EXCEPTION-OCCURRED TO TRUE
+000700         NOT ON SIZE ERROR
+000710             DISPLAY  'RESULTADO..  '  WRK-RES
+000720     END-SUBTRACT.
+000730 3000-SUBTRACAO-EXIT.
+000740     EXIT.
+000750*----------------------------------------------------------------
+000760* 4000-MULTIPLICACAO - WRK-V1 * WRK-V2.
+000770*----------------------------------------------------------------
+000780 4000-MULTIPLICACAO.
+000790     MOVE ZERO TO WRK-RES.
+000800     DISPLAY '------------ MULTIPLICACAO ------'.
+000810     DISPLAY  'VALOR 1...   '  WRK-V1.
+000820     DISPLAY  'VALOR 2..... '  WRK-V2.
+000830     MULTIPLY WRK-V1 BY WRK-V2 GIVING WRK-RES
+000840         ON SIZE ERROR
+000850             DISPLAY '*** EXCEPTION - RESULTADO EXCEDE '
+000860                     'PIC 9(03) - MULTIPLICACAO FORA DE '
+000870                     'FAIXA ***'
+000875             SET EXCEPTION-OCCURRED TO TRUE
+000880         NOT ON SIZE ERROR
+000890             DISPLAY  'RESULTADO..  '  WRK-RES
+000900     END-MULTIPLY.
+000910 4000-MULTIPLICACAO-EXIT.
+000920     EXIT.
+000820*----------------------------------------------------------------
+000830* 5000-DIVISAO - WRK-V1 / WRK-V2. WRK-V2 IS TESTED FOR ZERO
+000840*    FIRST SO A BAD ENTRY CANNOT ABEND A RUN THAT HAS ALREADY
+000850*    PRODUCED THE ADICAO/SUBTRACAO/MULTIPLICACAO RESULTS.
+000860*----------------------------------------------------------------
+000870 5000-DIVISAO.
+000880     MOVE ZERO TO WRK-RES.
+000890     DISPLAY '------------ DIVISAO ---------'.
+000900     DISPLAY  'VALOR 1...   '  WRK-V1.
+000910     DISPLAY  'VALOR 2..... '  WRK-V2.
+000920     IF WRK-V2 = ZERO
+000930         DISPLAY '*** EXCEPTION - DIVISOR IGUAL A ZERO - '
+000940                 'DIVISAO NAO REALIZADA ***'
+000945         SET EXCEPTION-OCCURRED TO TRUE
+000950     ELSE
+000960         DIVIDE WRK-V1 BY WRK-V2 GIVING WRK-RES
+000970         DISPLAY  'RESULTADO..  '  WRK-RES
+000980     END-IF.
+000990 5000-DIVISAO-EXIT.
+001000     EXIT.
+001010*----------------------------------------------------------------
+001020* 6000-MEDIA - AVERAGE OF WRK-V1 AND WRK-V2, KEPT AS A
+001030*    TWO-DECIMAL RESULT SO THE DISPLAYED VALUE IS NOT
+001040*    TRUNCATED TO A WHOLE NUMBER.
+001050*----------------------------------------------------------------
+001060 6000-MEDIA.
+001070     COMPUTE WRK-MEDIA-RES ROUNDED = (WRK-V1 + WRK-V2) / 2.
+001080     MOVE WRK-MEDIA-RES TO WRK-MEDIA-RES-ED.
+001090     DISPLAY '------------ MEDIA ------------'.
+001100     DISPLAY  'VALOR 1...   '  WRK-V1.
+001110     DISPLAY  'VALOR 2..... '  WRK-V2.
+001120     DISPLAY  'RESULTADO..  '  WRK-MEDIA-RES-ED.
+001130 6000-MEDIA-EXIT.
+001140     EXIT.
+001150*----------------------------------------------------------------
+001160* 8000-WRITE-OPSLOG - APPEND A RUN SUMMARY TO THE SHARED DAILY
+001170*    OPERATIONS LOG AND CLOSE IT.
+001180*----------------------------------------------------------------
+001190 8000-WRITE-OPSLOG.
+001200     MOVE SPACES                 TO OPS-LOG-RECORD.
+001210     MOVE 'PROG003 '             TO OPS-PROGRAMA.
+001220     ACCEPT OPS-DATA             FROM DATE YYYYMMDD.
+001230     ACCEPT OPS-HORA             FROM TIME.
+001240     MOVE 1                      TO OPS-CONTADOR.
+001250     IF EXCEPTION-OCCURRED
+001260         MOVE 'EXCECAO OCORRIDA'  TO OPS-RESULTADO
+001270     ELSE
+001280         MOVE 'CALCULO OK'        TO OPS-RESULTADO
+001290     END-IF.
+001300     WRITE OPS-LOG-RECORD.
+001310     CLOSE OPS-LOG.
+001320 8000-WRITE-OPSLOG-EXIT.
+001330     EXIT.
