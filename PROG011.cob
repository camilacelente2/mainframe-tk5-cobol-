@@ -0,0 +1,137 @@
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG011.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - BATCH DRIVER FOR PROG020. READS A FILE OF
+000090*    REGION CODES, CALLS PROG020 ONCE FOR EACH, AND PRINTS A
+000100*    CODE-TO-REGION REPORT.
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*----------------------------------------------------------------
+000140* 2026-08-09  RM  ORIGINAL PROGRAM.
+000141* 2026-08-09  RM  TAKE THE CALL PARAMETER LAYOUT FROM SHARED
+000142*                 COPYBOOK REGNLINK INSTEAD OF RETYPING IT.
+000150*----------------------------------------------------------------
+000160 ENVIRONMENT                     DIVISION.
+000170 CONFIGURATION                   SECTION.
+000180 SOURCE-COMPUTER.                IBM-370.
+000190 OBJECT-COMPUTER.                IBM-370.
+000200 INPUT-OUTPUT                    SECTION.
+000210 FILE-CONTROL.
+000220     SELECT REGION-CODE-IN       ASSIGN TO REGCDIN
+000230                                 ORGANIZATION IS SEQUENTIAL
+000240                                 FILE STATUS IS WS-CODE-STATUS.
+000250     SELECT REGION-LOOKUP-RPT    ASSIGN TO REGLKRPT
+000260                                 ORGANIZATION IS SEQUENTIAL
+000270                                 FILE STATUS IS WS-RPT-STATUS.
+000280 DATA                            DIVISION.
+000290 FILE                            SECTION.
+000300 FD  REGION-CODE-IN
+000310     LABEL RECORDS ARE STANDARD.
+000320 01  REGION-CODE-RECORD.
+000330     05  RC-CODIGO               PIC 99.
+000340 FD  REGION-LOOKUP-RPT
+000350     LABEL RECORDS ARE STANDARD
+000360     RECORD CONTAINS 132 CHARACTERS.
+000370 01  RPT-LINE                    PIC X(132).
+000380 WORKING-STORAGE                 SECTION.
+000390 01  HEADING-LINE-1.
+000400     05  FILLER                  PIC X(40)
+000410             VALUE 'RELATORIO DE REGIOES - PROG011 BATCH'.
+000420     05  FILLER                  PIC X(92) VALUE SPACES.
+000430 01  HEADING-LINE-2.
+000440     05  FILLER                  PIC X(5)  VALUE 'COD  '.
+000450     05  FILLER                  PIC X(22)
+000451             VALUE 'NOME DA REGIAO        '.
+000460     05  FILLER                  PIC X(20)
+000461             VALUE 'SITUACAO            '.
+000470     05  FILLER                  PIC X(85) VALUE SPACES.
+000480 01  DETAIL-LINE.
+000490     05  DTL-CODIGO              PIC Z9.
+000500     05  FILLER                  PIC X(03) VALUE SPACES.
+000510     05  DTL-NOME                PIC X(20).
+000520     05  FILLER                  PIC X(02) VALUE SPACES.
+000530     05  DTL-SITUACAO            PIC X(20).
+000540     05  FILLER                  PIC X(85) VALUE SPACES.
+000550 77  WS-CODE-STATUS              PIC X(02)  VALUE SPACES.
+000560     88  CODE-STATUS-OK                     VALUE '00'.
+000570     88  CODE-STATUS-EOF                    VALUE '10'.
+000580 77  WS-RPT-STATUS               PIC X(02)  VALUE SPACES.
+000590     88  RPT-STATUS-OK                      VALUE '00'.
+000600 77  WRK-EOF-SWITCH              PIC X(01)  VALUE 'N'.
+000610     88  END-OF-CODE-FILE                   VALUE 'Y'.
+000620     COPY REGNLINK               REPLACING ==:PFX:== BY ==WRK==.
+000680 77  WRK-CODE-COUNT              PIC 9(06)  COMP VALUE ZERO.
+000690 77  WRK-FOUND-COUNT             PIC 9(06)  COMP VALUE ZERO.
+000700 77  WRK-NOTFOUND-COUNT          PIC 9(06)  COMP VALUE ZERO.
+000710 PROCEDURE                       DIVISION.
+000720*----------------------------------------------------------------
+000730* 0000-MAINLINE
+000740*----------------------------------------------------------------
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+000770     PERFORM 2000-PROCESS-CODE   THRU 2000-PROCESS-CODE-EXIT
+000780         UNTIL END-OF-CODE-FILE.
+000790     PERFORM 9999-FINALIZE       THRU 9999-FINALIZE-EXIT.
+000800     STOP RUN.
+000810*----------------------------------------------------------------
+000820* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, READ THE FIRST
+000830*    CODE RECORD.
+000840*----------------------------------------------------------------
+000850 1000-INITIALIZE.
+000860     OPEN INPUT  REGION-CODE-IN.
+000870     OPEN OUTPUT REGION-LOOKUP-RPT.
+000875     MOVE 'PROG011' TO WRK-PROGRAMA.
+000880     WRITE RPT-LINE FROM HEADING-LINE-1 AFTER ADVANCING PAGE.
+000890     WRITE RPT-LINE FROM HEADING-LINE-2 AFTER ADVANCING 2 LINES.
+000900     PERFORM 2100-READ-CODE      THRU 2100-READ-CODE-EXIT.
+000910 1000-INITIALIZE-EXIT.
+000920     EXIT.
+000930*----------------------------------------------------------------
+000940* 2000-PROCESS-CODE - CALL PROG020 FOR THE CURRENT CODE, WRITE A
+000950*    DETAIL LINE, THEN READ THE NEXT CODE RECORD.
+000960*----------------------------------------------------------------
+000970 2000-PROCESS-CODE.
+000980     MOVE RC-CODIGO              TO WRK-NUMERO.
+000990     MOVE SPACES                 TO WRK-MENSAGEM.
+001000     CALL 'PROG020' USING WRK-NUMERO, WRK-MENSAGEM,
+001010                                 WRK-RETURN-CODE, WRK-PROGRAMA.
+001020     MOVE RC-CODIGO              TO DTL-CODIGO.
+001030     MOVE WRK-MENSAGEM           TO DTL-NOME.
+001040     ADD 1 TO WRK-CODE-COUNT.
+001050     IF WRK-LOOKUP-OK
+001060         MOVE 'ENCONTRADO' TO DTL-SITUACAO
+001070         ADD 1 TO WRK-FOUND-COUNT
+001080     ELSE
+001090         MOVE 'NAO ENCONTRADO' TO DTL-SITUACAO
+001100         ADD 1 TO WRK-NOTFOUND-COUNT
+001110     END-IF.
+001120     WRITE RPT-LINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+001130     PERFORM 2100-READ-CODE      THRU 2100-READ-CODE-EXIT.
+001140 2000-PROCESS-CODE-EXIT.
+001150     EXIT.
+001160*----------------------------------------------------------------
+001170* 2100-READ-CODE - READ THE NEXT REGION CODE RECORD.
+001180*----------------------------------------------------------------
+001190 2100-READ-CODE.
+001200     READ REGION-CODE-IN
+001210         AT END
+001220             SET END-OF-CODE-FILE TO TRUE
+001230     END-READ.
+001240 2100-READ-CODE-EXIT.
+001250     EXIT.
+001260*----------------------------------------------------------------
+001270* 9999-FINALIZE - PRINT END-OF-JOB TOTALS AND CLOSE THE FILES.
+001280*----------------------------------------------------------------
+001290 9999-FINALIZE.
+001300     DISPLAY '------------ PROG011 - TOTAIS ------------'.
+001310     DISPLAY 'CODIGOS PROCESSADOS... ' WRK-CODE-COUNT.
+001320     DISPLAY 'ENCONTRADOS........... ' WRK-FOUND-COUNT.
+001330     DISPLAY 'NAO ENCONTRADOS........ ' WRK-NOTFOUND-COUNT.
+001340     CLOSE REGION-CODE-IN.
+001350     CLOSE REGION-LOOKUP-RPT.
+001360 9999-FINALIZE-EXIT.
+001370     EXIT.
