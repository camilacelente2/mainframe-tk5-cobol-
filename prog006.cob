@@ -1,24 +1,232 @@
-  IDENTIFICATION                  DIVISION.                
-  PROGRAM-ID. PROG005.                                     
-  ENVIRONMENT                     DIVISION.                
-  CONFIGURATION                   SECTION.                 
-  SPECIAL-NAMES.                                           
-      DECIMAL-POINT IS COMMA.                              
-  DATA                            DIVISION.                
-  WORKING-STORAGE                 SECTION.                 
-  77  WRK-V1     PIC 9(02)V99 VALUE ZEROS.                 
-  77  WRK-V2     PIC 9(02)V99 VALUE ZEROS.                 
-  77  WRK-RES    PIC 9(03)V99 COMP  VALUE ZEROS.           
-  77  WRK-RES-ED PIC ZZ9,99   VALUE ZEROS.                 
-  PROCEDURE                       DIVISION.                
-      ACCEPT WRK-V1.                                       
-      ACCEPT WRK-V2.                                       
- *==================================================       
-       ADD WRK-V1 WRK-V2 TO WRK-RES.                       
-        MOVE WRK-RES TO WRK-RES-ED.                        
-           DISPLAY '------------ ADICAO --------------'.   
-           DISPLAY  'VALOR 1...   '  WRK-V1.               
-           DISPLAY  'VALOR 2..... '  WRK-V2.               
-           DISPLAY  'RESULTADO..  '  WRK-RES.              
-           DISPLAY  'RESULTADO..  '  WRK-RES-ED.           
-      STOP RUN.                                            
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG005.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   01/22/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - ACCEPTS TWO DECIMAL VALUES FROM THE CONSOLE
+000090*    AND DISPLAYS THEIR SUM, EDITED FOR DISPLAY.
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*----------------------------------------------------------------
+000130* 2026-08-09  RM  ADD MOEDA (CURRENCY) SELECTION SO THE RESULT
+000140*                 CAN BE EDITED EITHER IN DOMESTIC (COMMA
+000150*                 DECIMAL) OR DOLAR (PERIOD DECIMAL) FORMAT.
+000151* 2026-08-09  RM  ROUND WRK-RES INSTEAD OF TRUNCATING IT.
+000152* 2026-08-09  RM  EXTRACT EACH RUN'S RESULT TO A GL INTERFACE
+000153*                 FILE FOR DOWNSTREAM POSTING.
+000154* 2026-08-09  RM  APPEND EACH RUN'S CALCULATION TO A HISTORY
+000155*                 FILE FOR LATER LOOKUP.
+000156* 2026-08-09  RM  APPEND A RUN SUMMARY TO THE SHARED DAILY
+000157*                 OPERATIONS LOG.
+000158* 2026-08-09  RM  SET A NON-ZERO RETURN-CODE WHEN ADICAO
+000159*                 OVERFLOWS SO A CALLING JOB STEP CAN TEST IT.
+000160*----------------------------------------------------------------
+000170 ENVIRONMENT                     DIVISION.
+000180 CONFIGURATION                   SECTION.
+000190 SOURCE-COMPUTER.                IBM-370.
+000200 OBJECT-COMPUTER.                IBM-370.
+000210 SPECIAL-NAMES.
+000220     DECIMAL-POINT IS COMMA.
+000221 INPUT-OUTPUT                    SECTION.
+000222 FILE-CONTROL.
+000223     SELECT GL-INTERFACE         ASSIGN TO GLEXTR
+000224                                 ORGANIZATION IS SEQUENTIAL
+000225                                 FILE STATUS IS WS-GL-STATUS.
+000226     SELECT CALC-HIST            ASSIGN TO CALCHIST
+000227                                 ORGANIZATION IS SEQUENTIAL
+000228                                 FILE STATUS IS WS-HIST-STATUS.
+000229     SELECT OPS-LOG              ASSIGN TO OPSLOG
+000230                                 ORGANIZATION IS SEQUENTIAL
+000231                                 FILE STATUS IS WS-OPS-STATUS.
+000232 DATA                            DIVISION.
+000233 FILE                            SECTION.
+000234 FD  GL-INTERFACE
+000235     LABEL RECORDS ARE STANDARD.
+000236 01  GL-INTERFACE-RECORD.
+000237     05  GL-DATA                 PIC X(08).
+000238     05  GL-ORIGEM               PIC X(08).
+000239     05  GL-V1                   PIC 9(02)V99.
+000240     05  GL-V2                   PIC 9(02)V99.
+000241     05  GL-RESULTADO            PIC 9(03)V99.
+000242     05  GL-MOEDA                PIC X(03).
+000243     05  FILLER                  PIC X(10) VALUE SPACES.
+000244 FD  CALC-HIST
+000245     LABEL RECORDS ARE STANDARD.
+000246 01  CALC-HIST-RECORD.
+000247     05  HIST-DATA               PIC X(08).
+000248     05  HIST-V1                 PIC 9(02)V99.
+000249     05  HIST-V2                 PIC 9(02)V99.
+000250     05  HIST-RES-ED             PIC X(08).
+000251     05  HIST-MOEDA              PIC X(03).
+000252     05  FILLER                  PIC X(10) VALUE SPACES.
+000253 FD  OPS-LOG
+000254     LABEL RECORDS ARE STANDARD.
+000255     COPY OPSLOG.
+000256 WORKING-STORAGE                 SECTION.
+000260 77  WRK-V1                      PIC 9(02)V99 VALUE ZEROS.
+000270 77  WRK-V2                      PIC 9(02)V99 VALUE ZEROS.
+000280 77  WRK-RES                     PIC 9(03)V99 COMP VALUE ZEROS.
+000290 77  WRK-RES-ED                  PIC ZZ9,99   VALUE ZEROS.
+000300 77  WRK-MOEDA                   PIC X(03)    VALUE 'BRL'.
+000310     88  MOEDA-IS-DOLAR                       VALUE 'USD'.
+000320 77  WRK-RES-INT                 PIC 999      VALUE ZEROS.
+000330 77  WRK-RES-INT-ED              PIC ZZ9      VALUE ZEROS.
+000340 77  WRK-RES-FRAC                PIC 99       VALUE ZEROS.
+000350 77  WRK-RES-ED-USD              PIC X(06)    VALUE SPACES.
+000360 77  WS-GL-STATUS                PIC X(02)    VALUE SPACES.
+000370     88  GL-STATUS-OK                         VALUE '00'.
+000380     88  GL-STATUS-NEW-FILE                   VALUE '05' '35'.
+000390 77  WS-HIST-STATUS              PIC X(02)    VALUE SPACES.
+000400     88  HIST-STATUS-OK                       VALUE '00'.
+000410     88  HIST-STATUS-NEW-FILE                 VALUE '05' '35'.
+000420 77  WRK-RES-DISPLAY             PIC X(08)    VALUE SPACES.
+000430 77  WS-OPS-STATUS               PIC X(02)    VALUE SPACES.
+000440     88  OPS-STATUS-OK                        VALUE '00'.
+000450     88  OPS-STATUS-NEW-FILE                  VALUE '05' '35'.
+000451 77  WRK-EXCEPTION-SWITCH        PIC X(01)    VALUE 'N'.
+000452     88  EXCEPTION-OCCURRED                   VALUE 'Y'.
+000460 PROCEDURE                       DIVISION.
+000470*----------------------------------------------------------------
+000480* 0000-MAINLINE
+000490*----------------------------------------------------------------
+000500 0000-MAINLINE.
+000510     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+000520     PERFORM 2000-ADICAO         THRU 2000-ADICAO-EXIT.
+000530     PERFORM 3000-EXTRACT-GL     THRU 3000-EXTRACT-GL-EXIT.
+000540     PERFORM 3500-RECORD-HISTORY THRU 3500-RECORD-HISTORY-EXIT.
+000550     PERFORM 3700-WRITE-OPSLOG   THRU 3700-WRITE-OPSLOG-EXIT.
+000560     PERFORM 9999-FINALIZE       THRU 9999-FINALIZE-EXIT.
+000565     IF EXCEPTION-OCCURRED
+000566         MOVE 4 TO RETURN-CODE
+000567     END-IF.
+000570     STOP RUN.
+000580*----------------------------------------------------------------
+000590* 1000-INITIALIZE - ACCEPT THE TWO WORKING VALUES AND THE
+000600*    CURRENCY CODE TO EDIT THE RESULT IN, AND OPEN THE GL
+000610*    INTERFACE, HISTORY AND OPERATIONS LOG FILES FOR APPEND.
+000620*----------------------------------------------------------------
+000630 1000-INITIALIZE.
+000640     ACCEPT WRK-V1.
+000650     ACCEPT WRK-V2.
+000660     DISPLAY 'MOEDA (BRL/USD)... '.
+000670     ACCEPT WRK-MOEDA.
+000680     OPEN EXTEND GL-INTERFACE.
+000690     IF GL-STATUS-NEW-FILE
+000700         OPEN OUTPUT GL-INTERFACE
+000710         CLOSE GL-INTERFACE
+000720         OPEN EXTEND GL-INTERFACE
+000730     END-IF.
+000740     OPEN EXTEND CALC-HIST.
+000750     IF HIST-STATUS-NEW-FILE
+000760         OPEN OUTPUT CALC-HIST
+000770         CLOSE CALC-HIST
+000780         OPEN EXTEND CALC-HIST
+000790     END-IF.
+000800     OPEN EXTEND OPS-LOG.
+000810     IF OPS-STATUS-NEW-FILE
+000820         OPEN OUTPUT OPS-LOG
+000830         CLOSE OPS-LOG
+000840         OPEN EXTEND OPS-LOG
+000850     END-IF.
+000860 1000-INITIALIZE-EXIT.
+000870     EXIT.
+000880*----------------------------------------------------------------
+000890* 2000-ADICAO - WRK-V1 + WRK-V2, EDITED IN THE SELECTED CURRENCY.
+000900*----------------------------------------------------------------
+000910 2000-ADICAO.
+000920     MOVE ZERO TO WRK-RES.
+000925     DISPLAY '------------ ADICAO --------------'.
+000926     DISPLAY  'VALOR 1...   '  WRK-V1.
+000927     DISPLAY  'VALOR 2..... '  WRK-V2.
+000930     ADD WRK-V1 WRK-V2 TO WRK-RES ROUNDED
+000931         ON SIZE ERROR
+000932             DISPLAY '*** EXCEPTION - RESULTADO EXCEDE '
+000933                     'PIC 9(03)V99 - ADICAO FORA DE FAIXA ***'
+000934             SET EXCEPTION-OCCURRED TO TRUE
+000935     END-ADD.
+000970     IF MOEDA-IS-DOLAR
+000980         PERFORM 2100-EDIT-DOLAR THRU 2100-EDIT-DOLAR-EXIT
+000990         DISPLAY 'RESULTADO..  ' WRK-RES-ED-USD
+001000         MOVE WRK-RES-ED-USD     TO WRK-RES-DISPLAY
+001010     ELSE
+001020         MOVE WRK-RES            TO WRK-RES-ED
+001030         DISPLAY 'RESULTADO..  ' WRK-RES-ED
+001040         MOVE WRK-RES-ED         TO WRK-RES-DISPLAY
+001050     END-IF.
+001060 2000-ADICAO-EXIT.
+001070     EXIT.
+001080*----------------------------------------------------------------
+001090* 2100-EDIT-DOLAR - BUILD THE RESULT IN X.XX FORMAT, SINCE
+001100*    DECIMAL-POINT IS COMMA MAKES THE PERIOD UNAVAILABLE AS A
+001110*    PICTURE DECIMAL POINT FOR A SECOND, DOLAR-STYLE EDIT FIELD.
+001120*----------------------------------------------------------------
+001130 2100-EDIT-DOLAR.
+001140     MOVE WRK-RES                TO WRK-RES-INT.
+001150     MOVE WRK-RES-INT            TO WRK-RES-INT-ED.
+001160     COMPUTE WRK-RES-FRAC = (WRK-RES - WRK-RES-INT) * 100.
+001170     STRING WRK-RES-INT-ED DELIMITED BY SIZE
+001180             '.'             DELIMITED BY SIZE
+001190             WRK-RES-FRAC    DELIMITED BY SIZE
+001200             INTO WRK-RES-ED-USD.
+001210 2100-EDIT-DOLAR-EXIT.
+001220     EXIT.
+001230*----------------------------------------------------------------
+001240* 3000-EXTRACT-GL - WRITE ONE GL INTERFACE RECORD FOR THIS RUN'S
+001250*    RESULT SO IT CAN BE PICKED UP BY THE GENERAL LEDGER POSTING
+001260*    JOB.
+001270*----------------------------------------------------------------
+001280 3000-EXTRACT-GL.
+001290     MOVE SPACES                 TO GL-INTERFACE-RECORD.
+001300     ACCEPT GL-DATA              FROM DATE YYYYMMDD.
+001310     MOVE 'PROG005 '             TO GL-ORIGEM.
+001320     MOVE WRK-V1                 TO GL-V1.
+001330     MOVE WRK-V2                 TO GL-V2.
+001340     MOVE WRK-RES                TO GL-RESULTADO.
+001350     MOVE WRK-MOEDA              TO GL-MOEDA.
+001360     WRITE GL-INTERFACE-RECORD.
+001370 3000-EXTRACT-GL-EXIT.
+001380     EXIT.
+001390*----------------------------------------------------------------
+001400* 3500-RECORD-HISTORY - APPEND ONE HISTORY RECORD FOR THIS RUN'S
+001410*    CALCULATION SO IT CAN BE LOOKED UP LATER.
+001420*----------------------------------------------------------------
+001430 3500-RECORD-HISTORY.
+001440     MOVE SPACES                 TO CALC-HIST-RECORD.
+001450     ACCEPT HIST-DATA            FROM DATE YYYYMMDD.
+001460     MOVE WRK-V1                 TO HIST-V1.
+001470     MOVE WRK-V2                 TO HIST-V2.
+001480     MOVE WRK-RES-DISPLAY        TO HIST-RES-ED.
+001490     MOVE WRK-MOEDA              TO HIST-MOEDA.
+001500     WRITE CALC-HIST-RECORD.
+001510 3500-RECORD-HISTORY-EXIT.
+001520     EXIT.
+001530*----------------------------------------------------------------
+001540* 3700-WRITE-OPSLOG - APPEND A RUN SUMMARY TO THE SHARED DAILY
+001550*    OPERATIONS LOG.
+001560*----------------------------------------------------------------
+001570 3700-WRITE-OPSLOG.
+001580     MOVE SPACES                 TO OPS-LOG-RECORD.
+001590     MOVE 'PROG005 '             TO OPS-PROGRAMA.
+001600     ACCEPT OPS-DATA             FROM DATE YYYYMMDD.
+001610     ACCEPT OPS-HORA             FROM TIME.
+001620     MOVE 1                      TO OPS-CONTADOR.
+001625     IF EXCEPTION-OCCURRED
+001626         MOVE 'EXCECAO OCORRIDA'  TO OPS-RESULTADO
+001627     ELSE
+001628         MOVE 'CALCULO OK'        TO OPS-RESULTADO
+001629     END-IF.
+001640     WRITE OPS-LOG-RECORD.
+001650 3700-WRITE-OPSLOG-EXIT.
+001660     EXIT.
+001670*----------------------------------------------------------------
+001680* 9999-FINALIZE - CLOSE THE GL INTERFACE, HISTORY AND OPERATIONS
+001690*    LOG FILES AND END THE RUN.
+001700*----------------------------------------------------------------
+001710 9999-FINALIZE.
+001720     CLOSE GL-INTERFACE.
+001730     CLOSE CALC-HIST.
+001740     CLOSE OPS-LOG.
+001750 9999-FINALIZE-EXIT.
+001760     EXIT.
