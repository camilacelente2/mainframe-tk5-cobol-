@@ -1,16 +1,98 @@
-    IDENTIFICATION                  DIVISION.           
-    PROGRAM-ID. PROG019.                                
-   ********************                                 
-   ** PROGRAMA QUE IRA CHAMAR O PROG020                 
-   **********************                               
-    ENVIRONMENT                     DIVISION.           
-    DATA                            DIVISION.           
-    WORKING-STORAGE                 SECTION.            
-    77  WRK-NUMERO   PIC 9      VALUE 1.                
-    77  WRK-MENSAGEM PIC X(15)  VALUE SPACES.           
-    PROCEDURE                       DIVISION.           
-        MOVE 1 TO WRK-NUMERO.                           
-        CALL 'PROG020' USING WRK-NUMERO, WRK-MENSAGEM.  
-        DISPLAY 'NUMERO ENVIADO   ' WRK-NUMERO.         
-        DISPLAY 'MENSAGEM RETORNO ' WRK-MENSAGEM.       
-        STOP RUN.                                       
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG019.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   02/03/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - DRIVES PROG020 INTERACTIVELY, PASSING A
+000090*    REGION CODE AND DISPLAYING THE REGION NAME RETURNED.
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*----------------------------------------------------------------
+000130* 2026-08-09  RM  WIDEN WRK-NUMERO TO A TWO-DIGIT CODE AND
+000140*                 WRK-MENSAGEM TO 20 CHARACTERS TO MATCH
+000150*                 PROG020'S EXPANDED REGION-MASTER LOOKUP.
+000151* 2026-08-09  RM  PASS WRK-RETURN-CODE TO PROG020 AND DISPLAY
+000152*                 IT, SINCE PROG020 NO LONGER REPORTS LOOKUP
+000153*                 STATUS THROUGH WRK-NUMERO.
+000154* 2026-08-09  RM  PASS OUR OWN PROGRAM ID TO PROG020 SO ITS
+000155*                 AUDIT LOG CAN IDENTIFY THE CALLER.
+000156* 2026-08-09  RM  TAKE THE CALL PARAMETER LAYOUT FROM SHARED
+000157*                 COPYBOOK REGNLINK INSTEAD OF RETYPING IT.
+000158* 2026-08-09  RM  APPEND A RUN SUMMARY TO THE SHARED DAILY
+000159*                 OPERATIONS LOG.
+000160*----------------------------------------------------------------
+000170 ENVIRONMENT                     DIVISION.
+000180 CONFIGURATION                   SECTION.
+000190 SOURCE-COMPUTER.                IBM-370.
+000200 OBJECT-COMPUTER.                IBM-370.
+000201 INPUT-OUTPUT                    SECTION.
+000202 FILE-CONTROL.
+000203     SELECT OPS-LOG              ASSIGN TO OPSLOG
+000204                                 ORGANIZATION IS SEQUENTIAL
+000205                                 FILE STATUS IS WS-OPS-STATUS.
+000210 DATA                            DIVISION.
+000211 FILE                            SECTION.
+000212 FD  OPS-LOG
+000213     LABEL RECORDS ARE STANDARD.
+000214     COPY OPSLOG.
+000220 WORKING-STORAGE                 SECTION.
+000230     COPY REGNLINK               REPLACING ==:PFX:== BY ==WRK==.
+000240 77  WS-OPS-STATUS               PIC X(02)    VALUE SPACES.
+000241     88  OPS-STATUS-OK                        VALUE '00'.
+000242     88  OPS-STATUS-NEW-FILE                  VALUE '05' '35'.
+000250 PROCEDURE                       DIVISION.
+000260*----------------------------------------------------------------
+000270* 0000-MAINLINE
+000280*----------------------------------------------------------------
+000290 0000-MAINLINE.
+000295     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+000300     PERFORM 2000-LOOKUP-REGION  THRU 2000-LOOKUP-REGION-EXIT.
+000305     PERFORM 8000-WRITE-OPSLOG   THRU 8000-WRITE-OPSLOG-EXIT.
+000310     STOP RUN.
+000315*----------------------------------------------------------------
+000316* 1000-INITIALIZE - OPEN THE DAILY OPERATIONS LOG.
+000317*----------------------------------------------------------------
+000318 1000-INITIALIZE.
+000319     OPEN EXTEND OPS-LOG.
+000320     IF OPS-STATUS-NEW-FILE
+000321         OPEN OUTPUT OPS-LOG
+000322         CLOSE OPS-LOG
+000323         OPEN EXTEND OPS-LOG
+000324     END-IF.
+000325 1000-INITIALIZE-EXIT.
+000326     EXIT.
+000330*----------------------------------------------------------------
+000340* 2000-LOOKUP-REGION - CALL PROG020 FOR THE REGION CODE HELD IN
+000350*    WRK-NUMERO AND DISPLAY WHAT IT RETURNS.
+000360*----------------------------------------------------------------
+000370 2000-LOOKUP-REGION.
+000380     MOVE 1 TO WRK-NUMERO.
+000390     MOVE 'PROG019' TO WRK-PROGRAMA.
+000400     CALL 'PROG020' USING WRK-NUMERO, WRK-MENSAGEM,
+000401                                 WRK-RETURN-CODE, WRK-PROGRAMA.
+000410     DISPLAY 'NUMERO ENVIADO   ' WRK-NUMERO.
+000420     DISPLAY 'MENSAGEM RETORNO ' WRK-MENSAGEM.
+000430     DISPLAY 'RETURN CODE..... ' WRK-RETURN-CODE.
+000440 2000-LOOKUP-REGION-EXIT.
+000450     EXIT.
+000460*----------------------------------------------------------------
+000470* 8000-WRITE-OPSLOG - APPEND A RUN SUMMARY TO THE SHARED DAILY
+000480*    OPERATIONS LOG AND CLOSE IT.
+000490*----------------------------------------------------------------
+000500 8000-WRITE-OPSLOG.
+000510     MOVE SPACES                 TO OPS-LOG-RECORD.
+000520     MOVE 'PROG019 '             TO OPS-PROGRAMA.
+000530     ACCEPT OPS-DATA             FROM DATE YYYYMMDD.
+000540     ACCEPT OPS-HORA             FROM TIME.
+000550     MOVE 1                      TO OPS-CONTADOR.
+000560     IF WRK-LOOKUP-NOT-FOUND
+000570         MOVE 'CODIGO NAO ACHADO' TO OPS-RESULTADO
+000580     ELSE
+000590         MOVE 'LOOKUP OK'         TO OPS-RESULTADO
+000600     END-IF.
+000610     WRITE OPS-LOG-RECORD.
+000620     CLOSE OPS-LOG.
+000630 8000-WRITE-OPSLOG-EXIT.
+000640     EXIT.
