@@ -0,0 +1,26 @@
+//PROG002J JOB (ACCTNO),'R MONTEIRO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EMPLOYEE REGISTRATION SUITE
+//*    STEP REG  - PROG007 LOADS A BATCH OF REGISTRATION
+//*                TRANSACTIONS AGAINST COMPANY-MASTER AND
+//*                SECURITY-MASTER, WRITING EMPLOYEE-MASTER.
+//*    STEP RPT  - PROG008 PRINTS THE COMPANY ROSTER REPORT FROM
+//*                EMPLOYEE-MASTER. SKIPPED IF STEP REG ABENDS OR
+//*                SETS A NON-ZERO RETURN CODE.
+//*--------------------------------------------------------------*
+//REG      EXEC PGM=PROG007
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REGTRIN  DD   DSN=PROD.PAYROLL.REGTRANS,DISP=SHR
+//EMPMAST  DD   DSN=PROD.PAYROLL.EMPMAST,
+//             DISP=(MOD,CATLG,CATLG)
+//COMPMAST DD   DSN=PROD.PAYROLL.COMPMAST,DISP=SHR
+//SECMAST  DD   DSN=PROD.PAYROLL.SECMAST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//RPT      EXEC PGM=PROG008,COND=(4,GE,REG)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=PROD.PAYROLL.EMPMAST,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//ROSTRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
