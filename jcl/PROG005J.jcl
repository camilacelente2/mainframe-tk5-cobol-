@@ -0,0 +1,20 @@
+//PROG005J JOB (ACCTNO),'R MONTEIRO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* GL CALCULATION SUITE
+//*    STEP CALC - PROG005 ADDS WRK-V1/WRK-V2 FROM SYSIN, EXTRACTS
+//*                THE RESULT TO GL-INTERFACE AND APPENDS IT TO
+//*                CALC-HIST. A NON-ZERO RETURN CODE MEANS THE
+//*                RESULT OVERFLOWED ITS EDITED PICTURE.
+//*--------------------------------------------------------------*
+//CALC     EXEC PGM=PROG005
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//GLEXTR   DD   DSN=PROD.GL.EXTRACT,DISP=(MOD,CATLG,CATLG)
+//CALCHIST DD   DSN=PROD.GL.CALCHIST,DISP=(MOD,CATLG,CATLG)
+//OPSLOG   DD   DSN=PROD.OPS.DAILYLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+01255
+01350
+BRL
+/*
