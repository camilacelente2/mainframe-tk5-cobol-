@@ -0,0 +1,27 @@
+//PROG020J JOB (ACCTNO),'R MONTEIRO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* REGION TABLE SUITE
+//*    STEP MAINT - PROG010 APPLIES ADD/CHANGE/DELETE TRANSACTIONS
+//*                 TO REGION-MASTER WITH A BEFORE/AFTER REPORT.
+//*    STEP LOOKUP - PROG011 CALLS PROG020 FOR EACH CODE IN
+//*                 REGION-CODE-IN AND PRINTS THE CODE-TO-REGION
+//*                 REPORT. PROG020 APPENDS ONE AUDIT RECORD PER
+//*                 LOOKUP TO REGAUDIT. SKIPPED IF STEP MAINT
+//*                 ABENDS OR SETS A NON-ZERO RETURN CODE.
+//*--------------------------------------------------------------*
+//MAINT    EXEC PGM=PROG010
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//RGNTRIN  DD   DSN=PROD.REGION.MAINTTRN,DISP=SHR
+//REGNMAST DD   DSN=PROD.REGION.REGNMAST,
+//             DISP=(MOD,CATLG,CATLG)
+//REGNRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//LOOKUP   EXEC PGM=PROG011,COND=(4,GE,MAINT)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REGCDIN  DD   DSN=PROD.REGION.CODELIST,DISP=SHR
+//REGLKRPT DD   SYSOUT=*
+//REGNMAST DD   DSN=PROD.REGION.REGNMAST,DISP=SHR
+//REGAUDIT DD   DSN=PROD.REGION.AUDITLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
