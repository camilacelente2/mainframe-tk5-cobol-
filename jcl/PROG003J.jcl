@@ -0,0 +1,29 @@
+//PROG003J JOB (ACCTNO),'R MONTEIRO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CALCULATOR BATCH SUITE
+//*    STEP CALC - PROG009 DRIVES PROG003'S FIVE CALCULATIONS
+//*                OVER CALC-TRANS-IN, CHECKPOINTING TO CALC-CKPT
+//*                AND PRINTING CALC-RPT WITH END-OF-JOB CONTROL
+//*                TOTALS. A NON-ZERO RETURN CODE MEANS AN
+//*                EXCEPTION (DIVISION BY ZERO OR OVERFLOW) WAS
+//*                LOGGED DURING THE RUN - SEE CALC-RPT.
+//*--------------------------------------------------------------*
+//CALC     EXEC PGM=PROG009
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CALCTRIN DD   DSN=PROD.CALC.TRANSIN,DISP=SHR
+//CALCRPT  DD   DSN=PROD.CALC.RPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FBA,LRECL=132)
+//CALCCKPT DD   DSN=PROD.CALC.CKPT,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* IF CALC ENDS WITH A NON-ZERO RETURN CODE (AN EXCEPTION WAS
+//* LOGGED), ROUTE CALC-RPT TO THE OPERATOR'S REVIEW QUEUE
+//* INSTEAD OF LETTING THE RUN BE MARKED CLEAN.
+//REVIEW   EXEC PGM=IEBGENER,COND=(0,EQ,CALC)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.CALC.RPT,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
