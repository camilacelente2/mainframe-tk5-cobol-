@@ -0,0 +1,204 @@
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG008.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - READS EMPLOYEE-MASTER (POPULATED BY
+000090*    PROG002/PROG007) AND PRINTS A ROSTER GROUPED AND PAGE-
+000100*    BROKEN BY COMPANY, WITH A FUNCIONARIOS TOTAL PER COMPANY
+000110*    AND A GRAND TOTAL FOR THE RUN.
+000120*----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*----------------------------------------------------------------
+000150* 2026-08-09  RM  ORIGINAL PROGRAM.
+000155* 2026-08-09  RM  CORRECT SORT-RECORD'S FIELD ORDER/SIZES TO
+000156*                 MATCH EMP-MASTER-RECORD BYTE FOR BYTE - SORT
+000157*                 ... USING MOVES POSITIONALLY, NOT BY NAME, SO
+000158*                 THE TWO LAYOUTS MUST LINE UP.
+000160*----------------------------------------------------------------
+000170 ENVIRONMENT                     DIVISION.
+000180 CONFIGURATION                   SECTION.
+000190 SOURCE-COMPUTER.                IBM-370.
+000200 OBJECT-COMPUTER.                IBM-370.
+000210 INPUT-OUTPUT                    SECTION.
+000220 FILE-CONTROL.
+000230     SELECT EMPLOYEE-MASTER      ASSIGN TO EMPMAST
+000240                                 ORGANIZATION IS INDEXED
+000250                                 ACCESS MODE IS DYNAMIC
+000260                                 RECORD KEY IS EMP-NOME
+000270                                 FILE STATUS IS WS-EMP-STATUS.
+000280     SELECT SORT-WORK            ASSIGN TO SORTWK01.
+000290     SELECT ROSTER-RPT           ASSIGN TO ROSTRPT
+000300                                 ORGANIZATION IS SEQUENTIAL
+000310                                 FILE STATUS IS WS-RPT-STATUS.
+000320 DATA                            DIVISION.
+000330 FILE                            SECTION.
+000340 FD  EMPLOYEE-MASTER
+000350     LABEL RECORDS ARE STANDARD.
+000360 01  EMP-MASTER-RECORD.
+000370     05  EMP-NOME                PIC X(30).
+000380     05  EMP-EMPRESA             PIC X(15).
+000390     05  EMP-OPERADOR            PIC X(08).
+000400 SD  SORT-WORK.
+000410 01  SORT-RECORD.
+000420     05  SRT-NOME                PIC X(30).
+000430     05  SRT-EMPRESA             PIC X(15).
+000435     05  SRT-OPERADOR            PIC X(08).
+000440 FD  ROSTER-RPT
+000450     LABEL RECORDS ARE STANDARD
+000460     RECORD CONTAINS 132 CHARACTERS.
+000470 01  RPT-LINE                    PIC X(132).
+000480 WORKING-STORAGE                 SECTION.
+000490 01  HEADING-LINE-1.
+000500     05  FILLER                  PIC X(50)
+000510             VALUE 'RELATORIO DE FUNCIONARIOS POR EMPRESA'.
+000520     05  FILLER                  PIC X(10) VALUE 'PAGINA '.
+000530     05  HDR-PAGE                PIC ZZ9.
+000540     05  FILLER                  PIC X(69) VALUE SPACES.
+000550 01  HEADING-LINE-2.
+000560     05  FILLER                  PIC X(10) VALUE 'EMPRESA: '.
+000570     05  HDR-EMPRESA             PIC X(15).
+000580     05  FILLER                  PIC X(107) VALUE SPACES.
+000590 01  HEADING-LINE-3.
+000600     05  FILLER                  PIC X(30) VALUE 'NOME'.
+000610     05  FILLER                  PIC X(102) VALUE SPACES.
+000620 01  DETAIL-LINE.
+000630     05  FILLER                  PIC X(10) VALUE SPACES.
+000640     05  DTL-NOME                PIC X(30).
+000650     05  FILLER                  PIC X(92) VALUE SPACES.
+000660 01  TOTAL-LINE.
+000670     05  FILLER                  PIC X(10) VALUE SPACES.
+000680     05  FILLER                  PIC X(14) VALUE 'TOTAL EMPRESA '.
+000690     05  TOT-EMPRESA             PIC X(15).
+000700     05  FILLER                  PIC X(5)  VALUE SPACES.
+000710     05  FILLER             PIC X(20) VALUE 'FUNCIONARIOS... '.
+000720     05  TOT-COUNT               PIC ZZZZ9.
+000730     05  FILLER                  PIC X(63) VALUE SPACES.
+000740 01  GRAND-TOTAL-LINE.
+000750     05  FILLER                  PIC X(10) VALUE SPACES.
+000760     05  FILLER                  PIC X(25)
+000770             VALUE 'TOTAL GERAL FUNCIONARIOS '.
+000780     05  GRAND-COUNT             PIC ZZZZZ9.
+000790     05  FILLER                  PIC X(91) VALUE SPACES.
+000800 77  WS-EMP-STATUS               PIC X(02)  VALUE SPACES.
+000810     88  EMP-STATUS-OK                      VALUE '00'.
+000820 77  WS-RPT-STATUS               PIC X(02)  VALUE SPACES.
+000830     88  RPT-STATUS-OK                      VALUE '00'.
+000840 77  WRK-LINE-COUNT              PIC 9(02)  COMP VALUE ZERO.
+000850 77  WRK-MAX-LINES               PIC 9(02)  VALUE 20.
+000860 77  WRK-PAGE-COUNT              PIC 9(03)  COMP VALUE ZERO.
+000870 77  WRK-PRIOR-EMPRESA           PIC X(15)  VALUE SPACES.
+000880 77  WRK-COMPANY-TOTAL           PIC 9(05)  COMP VALUE ZERO.
+000890 77  WRK-GRAND-TOTAL             PIC 9(06)  COMP VALUE ZERO.
+000900 77  WRK-SORT-EOF-SWITCH         PIC X(01)  VALUE 'N'.
+000910     88  END-OF-SORT-WORK                   VALUE 'Y'.
+000920 PROCEDURE                       DIVISION.
+000930*----------------------------------------------------------------
+000940* 0000-MAINLINE - SORT EMPLOYEE-MASTER BY COMPANY/NAME AND
+000950*    DRIVE THE REPORT FROM THE SORTED OUTPUT.
+000960*----------------------------------------------------------------
+000970 0000-MAINLINE.
+000980     OPEN OUTPUT ROSTER-RPT.
+000990     SORT SORT-WORK
+001000         ON ASCENDING KEY SRT-EMPRESA SRT-NOME
+001010         USING EMPLOYEE-MASTER
+001020         OUTPUT PROCEDURE IS 3000-PRINT-ROSTER
+001030                          THRU 3000-PRINT-ROSTER-EXIT.
+001040     CLOSE ROSTER-RPT.
+001050     STOP RUN.
+001060*----------------------------------------------------------------
+001070* 3000-PRINT-ROSTER - OUTPUT PROCEDURE FOR THE SORT. RETURNS
+001080*    EACH SORTED RECORD AND WRITES THE ROSTER.
+001090*----------------------------------------------------------------
+001100 3000-PRINT-ROSTER.
+001110     PERFORM 3100-RETURN-SORT   THRU 3100-RETURN-SORT-EXIT.
+001120     PERFORM 3200-PROCESS-RECORD
+001130                                THRU 3200-PROCESS-RECORD-EXIT
+001140         UNTIL END-OF-SORT-WORK.
+001150     PERFORM 3900-FINAL-TOTAL  THRU 3900-FINAL-TOTAL-EXIT.
+001160 3000-PRINT-ROSTER-EXIT.
+001170     EXIT.
+001180*----------------------------------------------------------------
+001190* 3100-RETURN-SORT - RETURN THE NEXT SORTED RECORD.
+001200*----------------------------------------------------------------
+001210 3100-RETURN-SORT.
+001220     RETURN SORT-WORK
+001230         AT END
+001240             SET END-OF-SORT-WORK TO TRUE
+001250     END-RETURN.
+001260 3100-RETURN-SORT-EXIT.
+001270     EXIT.
+001280*----------------------------------------------------------------
+001290* 3200-PROCESS-RECORD - PRINT ONE DETAIL LINE, BREAKING ON
+001300*    COMPANY CHANGE AND ON PAGE OVERFLOW.
+001310*----------------------------------------------------------------
+001320 3200-PROCESS-RECORD.
+001330     IF SRT-EMPRESA NOT = WRK-PRIOR-EMPRESA
+001340         PERFORM 3400-COMPANY-BREAK
+001350                                THRU 3400-COMPANY-BREAK-EXIT
+001360     END-IF.
+001370     IF WRK-LINE-COUNT >= WRK-MAX-LINES
+001380         PERFORM 3300-NEW-PAGE  THRU 3300-NEW-PAGE-EXIT
+001390     END-IF.
+001400     MOVE SRT-NOME               TO DTL-NOME.
+001410     WRITE RPT-LINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+001420     ADD 1 TO WRK-LINE-COUNT.
+001430     ADD 1 TO WRK-COMPANY-TOTAL.
+001440     ADD 1 TO WRK-GRAND-TOTAL.
+001450     PERFORM 3100-RETURN-SORT  THRU 3100-RETURN-SORT-EXIT.
+001460 3200-PROCESS-RECORD-EXIT.
+001470     EXIT.
+001480*----------------------------------------------------------------
+001490* 3300-NEW-PAGE - START A NEW PAGE, REPEATING THE COMPANY
+001500*    HEADING.
+001510*----------------------------------------------------------------
+001520 3300-NEW-PAGE.
+001530     ADD 1 TO WRK-PAGE-COUNT.
+001540     MOVE WRK-PAGE-COUNT         TO HDR-PAGE.
+001550     MOVE WRK-PRIOR-EMPRESA      TO HDR-EMPRESA.
+001560     WRITE RPT-LINE FROM HEADING-LINE-1 AFTER ADVANCING PAGE.
+001570     WRITE RPT-LINE FROM HEADING-LINE-2 AFTER ADVANCING 1 LINE.
+001580     WRITE RPT-LINE FROM HEADING-LINE-3 AFTER ADVANCING 2 LINES.
+001590     MOVE ZERO TO WRK-LINE-COUNT.
+001600 3300-NEW-PAGE-EXIT.
+001610     EXIT.
+001620*----------------------------------------------------------------
+001630* 3400-COMPANY-BREAK - TOTAL THE PRIOR COMPANY (IF ANY) AND
+001640*    START THE NEW COMPANY ON A FRESH PAGE.
+001650*----------------------------------------------------------------
+001660 3400-COMPANY-BREAK.
+001670     IF WRK-PRIOR-EMPRESA NOT = SPACES
+001680         PERFORM 3500-COMPANY-TOTAL
+001690                                THRU 3500-COMPANY-TOTAL-EXIT
+001700     END-IF.
+001710     MOVE SRT-EMPRESA            TO WRK-PRIOR-EMPRESA.
+001720     MOVE ZERO TO WRK-COMPANY-TOTAL.
+001730     PERFORM 3300-NEW-PAGE      THRU 3300-NEW-PAGE-EXIT.
+001740 3400-COMPANY-BREAK-EXIT.
+001750     EXIT.
+001760*----------------------------------------------------------------
+001770* 3500-COMPANY-TOTAL - PRINT THE FUNCIONARIOS TOTAL FOR THE
+001780*    COMPANY THAT JUST ENDED.
+001790*----------------------------------------------------------------
+001800 3500-COMPANY-TOTAL.
+001810     MOVE WRK-PRIOR-EMPRESA      TO TOT-EMPRESA.
+001820     MOVE WRK-COMPANY-TOTAL      TO TOT-COUNT.
+001830     WRITE RPT-LINE FROM TOTAL-LINE AFTER ADVANCING 2 LINES.
+001840     ADD 2 TO WRK-LINE-COUNT.
+001850 3500-COMPANY-TOTAL-EXIT.
+001860     EXIT.
+001870*----------------------------------------------------------------
+001880* 3900-FINAL-TOTAL - TOTAL THE LAST COMPANY AND PRINT THE
+001890*    GRAND TOTAL FOR THE RUN.
+001900*----------------------------------------------------------------
+001910 3900-FINAL-TOTAL.
+001920     IF WRK-PRIOR-EMPRESA NOT = SPACES
+001930         PERFORM 3500-COMPANY-TOTAL
+001940                                THRU 3500-COMPANY-TOTAL-EXIT
+001950     END-IF.
+001960     MOVE WRK-GRAND-TOTAL        TO GRAND-COUNT.
+001970     WRITE RPT-LINE FROM GRAND-TOTAL-LINE AFTER ADVANCING 2 LINES.
+001980 3900-FINAL-TOTAL-EXIT.
+001990     EXIT.
