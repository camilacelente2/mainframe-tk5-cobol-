@@ -1,13 +1,219 @@
-000001        IDENTIFICATION                  DIVISION.
-000002        PROGRAM-ID. PROG002.                     
-000003        ENVIRONMENT                     DIVISION.
-000004        DATA                            DIVISION.
-000005        WORKING-STORAGE                 SECTION. 
-000006        77  WRK-NOME     PIC X(30)VALUE SPACES.  
-000007        77  WRK-EMPRESA  PIC X(15)VALUE SPACES.  
-000008        PROCEDURE                       DIVISION.
-000009            ACCEPT WRK-NOME.                     
-000010            ACCEPT WRK-EMPRESA.                  
-000011            DISPLAY 'NOME... ' WRK-NOME.         
-000012            DISPLAY 'EMPRESA... ' WRK-EMPRESA.   
-000013            STOP RUN.                            
+000010 IDENTIFICATION                  DIVISION.
+000020 PROGRAM-ID.                     PROG002.
+000030 AUTHOR.                         R. MONTEIRO.
+000040 INSTALLATION.                   CPD - CENTRO DE PROCESSAMENTO.
+000050 DATE-WRITTEN.                   01/15/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* PROGRAM FUNCTION - CAPTURES EMPLOYEE NAME AND COMPANY FROM
+000090*    THE CONSOLE AND RECORDS THE REGISTRATION.
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*----------------------------------------------------------------
+000130* 2026-08-09  RM  WRITE EACH REGISTRATION TO EMPLOYEE-MASTER
+000140*                 INSTEAD OF JUST DISPLAYING IT.
+000141* 2026-08-09  RM  VALIDATE WRK-EMPRESA AGAINST COMPANY-MASTER
+000142*                 AND REJECT REGISTRATIONS FOR UNKNOWN COMPANIES.
+000143* 2026-08-09  RM  ADD OPERATOR SIGN-ON AGAINST SECURITY-MASTER
+000144*                 AND STAMP THE OPERATOR ID ON EACH REGISTRATION.
+000145* 2026-08-09  RM  APPEND A RUN SUMMARY TO THE SHARED DAILY
+000146*                 OPERATIONS LOG.
+000150*----------------------------------------------------------------
+000160 ENVIRONMENT                     DIVISION.
+000170 CONFIGURATION                   SECTION.
+000180 SOURCE-COMPUTER.                IBM-370.
+000190 OBJECT-COMPUTER.                IBM-370.
+000200 INPUT-OUTPUT                    SECTION.
+000210 FILE-CONTROL.
+000220     SELECT EMPLOYEE-MASTER      ASSIGN TO EMPMAST
+000230                                 ORGANIZATION IS INDEXED
+000240                                 ACCESS MODE IS DYNAMIC
+000250                                 RECORD KEY IS EMP-NOME
+000260                                 FILE STATUS IS WS-EMP-STATUS.
+000261     SELECT COMPANY-MASTER       ASSIGN TO COMPMAST
+000262                                 ORGANIZATION IS INDEXED
+000263                                 ACCESS MODE IS DYNAMIC
+000264                                 RECORD KEY IS CO-NOME
+000265                                 FILE STATUS IS WS-CO-STATUS.
+000266     SELECT SECURITY-MASTER      ASSIGN TO SECMAST
+000267                                 ORGANIZATION IS INDEXED
+000268                                 ACCESS MODE IS DYNAMIC
+000269                                 RECORD KEY IS SEC-OPERADOR
+000270                                 FILE STATUS IS WS-SEC-STATUS.
+000272     SELECT OPS-LOG              ASSIGN TO OPSLOG
+000273                                 ORGANIZATION IS SEQUENTIAL
+000274                                 FILE STATUS IS WS-OPS-STATUS.
+000271 DATA                            DIVISION.
+000280 FILE                            SECTION.
+000290 FD  EMPLOYEE-MASTER
+000300     LABEL RECORDS ARE STANDARD.
+000310 01  EMP-MASTER-RECORD.
+000320     05  EMP-NOME                PIC X(30).
+000330     05  EMP-EMPRESA             PIC X(15).
+000335     05  EMP-OPERADOR            PIC X(08).
+000331 FD  COMPANY-MASTER
+000332     LABEL RECORDS ARE STANDARD.
+000333 01  CO-MASTER-RECORD.
+000334     05  CO-NOME                 PIC X(15).
+000336 FD  SECURITY-MASTER
+000337     LABEL RECORDS ARE STANDARD.
+000338 01  SEC-MASTER-RECORD.
+000339     05  SEC-OPERADOR            PIC X(08).
+000340 FD  OPS-LOG
+000341     LABEL RECORDS ARE STANDARD.
+000342     COPY OPSLOG.
+000343 WORKING-STORAGE                 SECTION.
+000350 77  WRK-NOME                    PIC X(30)  VALUE SPACES.
+000360 77  WRK-EMPRESA                 PIC X(15)  VALUE SPACES.
+000361 77  WRK-OPERADOR                PIC X(08)  VALUE SPACES.
+000370 77  WS-EMP-STATUS               PIC X(02)  VALUE SPACES.
+000380     88  EMP-STATUS-OK                      VALUE '00'.
+000390     88  EMP-STATUS-NEW-FILE                VALUE '35'.
+000400     88  EMP-STATUS-DUPLICATE               VALUE '22'.
+000401 77  WS-CO-STATUS                PIC X(02)  VALUE SPACES.
+000402     88  CO-STATUS-OK                       VALUE '00'.
+000403     88  CO-STATUS-NEW-FILE                 VALUE '35'.
+000404     88  CO-STATUS-NOT-FOUND                VALUE '23'.
+000405 77  WRK-EMPRESA-SWITCH          PIC X(01)  VALUE 'N'.
+000406     88  EMPRESA-IS-VALID                   VALUE 'Y'.
+000407     88  EMPRESA-IS-INVALID                 VALUE 'N'.
+000408 77  WS-SEC-STATUS               PIC X(02)  VALUE SPACES.
+000409     88  SEC-STATUS-OK                      VALUE '00'.
+000410     88  SEC-STATUS-NOT-FOUND               VALUE '23'.
+000411 77  WRK-OPERADOR-SWITCH         PIC X(01)  VALUE 'N'.
+000412     88  OPERADOR-IS-VALID                  VALUE 'Y'.
+000413     88  OPERADOR-IS-INVALID                VALUE 'N'.
+000414 77  WS-OPS-STATUS               PIC X(02)  VALUE SPACES.
+000415     88  OPS-STATUS-OK                      VALUE '00'.
+000416     88  OPS-STATUS-NEW-FILE                VALUE '05' '35'.
+000410 PROCEDURE                       DIVISION.
+000420*----------------------------------------------------------------
+000430* 0000-MAINLINE
+000440*----------------------------------------------------------------
+000450 0000-MAINLINE.
+000460     PERFORM 1000-INITIALIZE     THRU 1000-INITIALIZE-EXIT.
+000461     PERFORM 1500-SIGNON         THRU 1500-SIGNON-EXIT
+000462         UNTIL OPERADOR-IS-VALID.
+000470     PERFORM 2000-CAPTURE-INPUT  THRU 2000-CAPTURE-INPUT-EXIT.
+000475     PERFORM 2500-VALIDATE-EMPRESA
+000476                                 THRU 2500-VALIDATE-EMPRESA-EXIT.
+000480     PERFORM 3000-SAVE-RECORD    THRU 3000-SAVE-RECORD-EXIT.
+000485     PERFORM 8000-WRITE-OPSLOG   THRU 8000-WRITE-OPSLOG-EXIT.
+000490     PERFORM 9999-FINALIZE       THRU 9999-FINALIZE-EXIT.
+000500     STOP RUN.
+000510*----------------------------------------------------------------
+000520* 1000-INITIALIZE - OPEN EMPLOYEE-MASTER, COMPANY-MASTER AND
+000521*    SECURITY-MASTER, CREATING EMPLOYEE-MASTER ON THE FIRST RUN
+000522*    IF IT DOES NOT YET EXIST. COMPANY-MASTER AND SECURITY-
+000523*    MASTER ARE REFERENCE FILES THAT MUST ALREADY BE POPULATED.
+000540*----------------------------------------------------------------
+000550 1000-INITIALIZE.
+000560     OPEN I-O EMPLOYEE-MASTER.
+000570     IF EMP-STATUS-NEW-FILE
+000580         OPEN OUTPUT EMPLOYEE-MASTER
+000590         CLOSE EMPLOYEE-MASTER
+000600         OPEN I-O EMPLOYEE-MASTER
+000610     END-IF.
+000611     OPEN INPUT COMPANY-MASTER.
+000612     OPEN INPUT SECURITY-MASTER.
+000613     OPEN EXTEND OPS-LOG.
+000614     IF OPS-STATUS-NEW-FILE
+000615         OPEN OUTPUT OPS-LOG
+000616         CLOSE OPS-LOG
+000617         OPEN EXTEND OPS-LOG
+000618     END-IF.
+000620 1000-INITIALIZE-EXIT.
+000630     EXIT.
+000621*----------------------------------------------------------------
+000622* 1500-SIGNON - PROMPT FOR AN OPERATOR ID AND CHECK IT AGAINST
+000623*    SECURITY-MASTER BEFORE ANY REGISTRATION DATA IS ACCEPTED.
+000624*----------------------------------------------------------------
+000625 1500-SIGNON.
+000626     DISPLAY 'OPERADOR... '.
+000627     ACCEPT WRK-OPERADOR.
+000628     MOVE WRK-OPERADOR          TO SEC-OPERADOR.
+000629     READ SECURITY-MASTER
+000630         INVALID KEY
+000631             SET OPERADOR-IS-INVALID TO TRUE
+000632             DISPLAY 'OPERADOR NAO CADASTRADO - ' WRK-OPERADOR
+000633         NOT INVALID KEY
+000634             SET OPERADOR-IS-VALID TO TRUE
+000635     END-READ.
+000636 1500-SIGNON-EXIT.
+000637     EXIT.
+000640*----------------------------------------------------------------
+000650* 2000-CAPTURE-INPUT - ACCEPT THE REGISTRATION FROM THE CONSOLE.
+000660*----------------------------------------------------------------
+000670 2000-CAPTURE-INPUT.
+000680     ACCEPT WRK-NOME.
+000690     ACCEPT WRK-EMPRESA.
+000700     DISPLAY 'NOME... '    WRK-NOME.
+000710     DISPLAY 'EMPRESA... ' WRK-EMPRESA.
+000720 2000-CAPTURE-INPUT-EXIT.
+000730     EXIT.
+000740*----------------------------------------------------------------
+000741* 2500-VALIDATE-EMPRESA - LOOK UP WRK-EMPRESA ON COMPANY-MASTER
+000742*    SO A MISSPELLED OR UNAPPROVED EMPLOYER IS CAUGHT BEFORE IT
+000743*    IS WRITTEN TO EMPLOYEE-MASTER.
+000744*----------------------------------------------------------------
+000745 2500-VALIDATE-EMPRESA.
+000746     MOVE WRK-EMPRESA            TO CO-NOME.
+000747     READ COMPANY-MASTER
+000748         INVALID KEY
+000749             SET EMPRESA-IS-INVALID TO TRUE
+000750             DISPLAY 'EMPRESA NAO CADASTRADA - REJEITADA - '
+000751                                 WRK-EMPRESA
+000752         NOT INVALID KEY
+000753             SET EMPRESA-IS-VALID TO TRUE
+000754     END-READ.
+000755 2500-VALIDATE-EMPRESA-EXIT.
+000756     EXIT.
+000760*----------------------------------------------------------------
+000770* 3000-SAVE-RECORD - WRITE THE REGISTRATION TO EMPLOYEE-MASTER
+000771*    UNLESS THE COMPANY FAILED VALIDATION.
+000780*----------------------------------------------------------------
+000790 3000-SAVE-RECORD.
+000800     IF EMPRESA-IS-INVALID
+000810         DISPLAY 'REGISTRO NAO GRAVADO - ' WRK-NOME
+000820     ELSE
+000830         MOVE WRK-NOME           TO EMP-NOME
+000840         MOVE WRK-EMPRESA        TO EMP-EMPRESA
+000845         MOVE WRK-OPERADOR       TO EMP-OPERADOR
+000850         WRITE EMP-MASTER-RECORD
+000860             INVALID KEY
+000870                 DISPLAY 'EMPLOYEE ALREADY ON FILE - ' EMP-NOME
+000880         END-WRITE
+000890     END-IF.
+000900 3000-SAVE-RECORD-EXIT.
+000910     EXIT.
+000911*----------------------------------------------------------------
+000912* 8000-WRITE-OPSLOG - APPEND A RUN SUMMARY TO THE SHARED DAILY
+000913*    OPERATIONS LOG.
+000914*----------------------------------------------------------------
+000915 8000-WRITE-OPSLOG.
+000916     MOVE SPACES                 TO OPS-LOG-RECORD.
+000917     MOVE 'PROG002 '             TO OPS-PROGRAMA.
+000918     ACCEPT OPS-DATA             FROM DATE YYYYMMDD.
+000919     ACCEPT OPS-HORA             FROM TIME.
+000933     IF EMPRESA-IS-INVALID
+000934         MOVE ZERO               TO OPS-CONTADOR
+000935         MOVE 'REGISTRO REJEITADO'
+000936                                 TO OPS-RESULTADO
+000937     ELSE
+000938         MOVE 1                  TO OPS-CONTADOR
+000939         MOVE 'REGISTRO GRAVADO'
+000940                                 TO OPS-RESULTADO
+000941     END-IF.
+000942     WRITE OPS-LOG-RECORD.
+000943 8000-WRITE-OPSLOG-EXIT.
+000944     EXIT.
+000945*----------------------------------------------------------------
+000950* 9999-FINALIZE - CLOSE FILES AND END THE RUN.
+000960*----------------------------------------------------------------
+000970 9999-FINALIZE.
+000980     CLOSE EMPLOYEE-MASTER.
+000981     CLOSE COMPANY-MASTER.
+000982     CLOSE SECURITY-MASTER.
+000983     CLOSE OPS-LOG.
+000990 9999-FINALIZE-EXIT.
+001000     EXIT.
